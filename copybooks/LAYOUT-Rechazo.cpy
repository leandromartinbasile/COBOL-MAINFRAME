@@ -0,0 +1,21 @@
+000435*    **************************************
+000436*    * LAYOUT RECHAZO DE MOVIMIENTOS
+000437*    * LARGO REGISTRO: 82 BYTES
+000438*    **************************************
+000439 01  WS-REG-RECHAZO.
+000440          03  WS-RCH-NRO          PIC 9(05).
+000441          03  WS-RCH-CLAVE.
+000442              05  WS-RCH-TIPO     PIC 9(02).
+000443              05  WS-RCH-CUENTA   PIC 9(08).
+000444          03  WS-RCH-IMPORTE      PIC S9(09)V99.
+000445*    FORMATO FECHA AAAAMMDD
+000446          03  WS-RCH-FECHA        PIC 9(08).
+000447*    MOTIVO DE RECHAZO DEL MOVIMIENTO
+000448*    01 CUENTA NO ENCONTRADA EN MAESTRO DE CLIENTES
+000448*    02 MONEDA DEL MOVIMIENTO DISTINTA A LA DE LA CUENTA
+000449          03  WS-RCH-MOTIVO       PIC X(02).
+000450              88  WS-RCH-MOT-SIN-CTA         VALUE '01'.
+000450              88  WS-RCH-MOT-MONEDA-DISTINTA VALUE '02'.
+000450          03  WS-RCH-MOV-MONEDA   PIC X(03).
+000450          03  WS-RCH-CLI-MONEDA   PIC X(03).
+000451          03  FILLER              PIC X(40).
