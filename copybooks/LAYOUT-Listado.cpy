@@ -0,0 +1,30 @@
+000435*    **************************************
+000436*    * LAYOUT LISTADO DE CLIENTES (IMPRESO)
+000437*    * LARGO DE LINEA: 150 BYTES
+000438*    **************************************
+000439 01  WS-REG-LISTADO-CAB.
+000440          03  FILLER              PIC X(01) VALUE SPACE.
+000441          03  FILLER              PIC X(30) VALUE
+000442                  'LISTADO DE CLIENTES - PGMAPJ1D'.
+000443          03  FILLER              PIC X(05) VALUE SPACES.
+000444          03  FILLER              PIC X(07) VALUE 'FECHA: '.
+000445          03  WS-LIS-CAB-FECHA    PIC 9(08).
+000446          03  FILLER              PIC X(05) VALUE SPACES.
+000447          03  FILLER              PIC X(08) VALUE 'PAGINA: '.
+000448          03  WS-LIS-CAB-PAGINA   PIC ZZZ9.
+000449          03  FILLER              PIC X(82) VALUE SPACES.
+000450
+000451 01  WS-REG-LISTADO-DET.
+000452          03  FILLER              PIC X(01) VALUE SPACE.
+000453          03  FILLER              PIC X(05) VALUE 'NRO: '.
+000454          03  WS-LIS-DET-NRO      PIC ZZZZ9.
+000455          03  FILLER              PIC X(03) VALUE SPACES.
+000456          03  FILLER              PIC X(06) VALUE 'TIPO: '.
+000457          03  WS-LIS-DET-TIPO     PIC X(18).
+000458          03  FILLER              PIC X(03) VALUE SPACES.
+000459          03  FILLER              PIC X(08) VALUE 'CUENTA: '.
+000460          03  WS-LIS-DET-CUENTA   PIC Z(7)9.
+000461          03  FILLER              PIC X(03) VALUE SPACES.
+000462          03  FILLER              PIC X(07) VALUE 'SALDO: '.
+000463          03  WS-LIS-DET-SALDO    PIC ---.---.--9,99.
+000464          03  FILLER              PIC X(69) VALUE SPACES.
