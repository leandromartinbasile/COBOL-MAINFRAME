@@ -1,18 +1,72 @@
-000431       ************************************** 
-000432       *         LAYOUT CLIENTES            * 
-000433       *         LARGO REGISTRO: 30 BYTES   * 
-000434       ************************************** 
-000435        01  WS-REG-CLIENTE. 
-000436            03  WS-CLI-CLAVE. 
-000437               05  WS-CLI-NRO          PIC 9(05)       VALUE ZEROS. 
-000439       *    02 CUENTAS CORRIENTES 
-000440       *    03 CAJA DE AHORROS 
-000441       *    04 PLAZO FIJO 
-000442               05  WS-CLI-TIPO         PIC 9(02)       VALUE ZEROS. 
-000443               05  WS-CLI-CUENTA       PIC 9(08)       VALUE ZEROS. 
-000444                                                                     
-000445            03  WS-CLI-SALDO           PIC S9(09)V99   VALUE ZEROS. 
-000446                                                                     
-000447            03  FILLER                 PIC X(04)       VALUE SPACES. 
-000448                                                                     
-000465                                                                     
+000431*    **************************************
+000432*    *         LAYOUT CLIENTES            *
+000433*    *         LARGO REGISTRO: 165 BYTES   *
+000434*    **************************************
+000435 01  WS-REG-CLIENTE.
+000436          03  WS-CLI-CLAVE.
+000437              05  WS-CLI-NRO      PIC 9(05)     VALUE ZEROS.
+000439*    02 CUENTAS CORRIENTES
+000440*    03 CAJA DE AHORROS
+000441*    04 PLAZO FIJO
+000441*    WS-CLI-CLAVE1 (TIPO+CUENTA, SIN EL NRO) ES LA CLAVE QUE
+000441*    USA EL APAREO CONTRA FILE2/DDMOVIM EN 2000-PROCESO
+000442              05  WS-CLI-CLAVE1.
+000442                  07  WS-CLI-TIPO     PIC 9(02)     VALUE ZEROS.
+000442                      88  WS-CLI-TIPO-VALIDO  VALUES 02 03 04.
+000443                  07  WS-CLI-CUENTA   PIC 9(08)     VALUE ZEROS.
+000444
+000445          03  WS-CLI-SALDO        PIC S9(09)V99 VALUE ZEROS.
+
+000446*    MONEDA EN LA QUE ESTA EXPRESADO WS-CLI-SALDO (ARS/USD)
+000446          03  WS-CLI-MONEDA       PIC X(03)     VALUE 'ARS'.
+000446
+000446*    CANTIDAD DE MOVIMIENTOS APLICADOS EN EL RUN Y FECHA
+000446*    DEL ULTIMO MOVIMIENTO APLICADO (AAAAMMDD)
+000446          03  WS-CLI-CANT-MOV     PIC 9(03)     VALUE ZEROS.
+000446          03  WS-CLI-ULT-FEC-MOV  PIC 9(08)     VALUE ZEROS.
+000446
+000446*    DATOS DE PLAZO FIJO (SOLO APLICA A WS-CLI-TIPO 04)
+000446*    FECHA DE APERTURA (AAAAMMDD), PLAZO EN DIAS Y TASA
+000446*    NOMINAL ANUAL (EJ: 012.50 = 12,50 %)
+000446          03  WS-CLI-PF-FEC-APERT PIC 9(08)     VALUE ZEROS.
+000446          03  WS-CLI-PF-PLAZO-DIA PIC 9(05)     VALUE ZEROS.
+000446          03  WS-CLI-PF-TASA      PIC 9(03)V99  VALUE ZEROS.
+000446
+000446*    ULTIMO PERIODO (AAAAMM) EN QUE SE DEVENGO INTERES DE ESTE
+000446*    PLAZO FIJO, PARA NO VOLVER A DEVENGAR EL MISMO MES SI EL
+000446*    JOB SE CORRE MAS DE UNA VEZ (VER 2240-DEVENGAR-INTERES-PF)
+000446          03  WS-CLI-PF-ULT-PERIODO.
+000446              05  WS-CLI-PF-ULT-CC    PIC 9(02)  VALUE ZEROS.
+000446              05  WS-CLI-PF-ULT-AA    PIC 9(02)  VALUE ZEROS.
+000446              05  WS-CLI-PF-ULT-MM    PIC 9(02)  VALUE ZEROS.
+000446
+000446*    ACUMULADOS DE ACTIVIDAD MENSUAL (MTD) Y ANUAL (YTD),
+000446*    CON EL PERIODO AL QUE CORRESPONDE CADA ACUMULADO PARA
+000446*    DETECTAR EL CAMBIO DE MES / ANIO ENTRE CORRIDAS
+000446          03  WS-CLI-MTD-PERIODO.
+000446              05  WS-CLI-MTD-CC       PIC 9(02)  VALUE ZEROS.
+000446              05  WS-CLI-MTD-AA       PIC 9(02)  VALUE ZEROS.
+000446              05  WS-CLI-MTD-MM       PIC 9(02)  VALUE ZEROS.
+000446          03  WS-CLI-MTD-DEBITOS  PIC S9(09)V99 VALUE ZEROS.
+000446          03  WS-CLI-MTD-CREDITOS PIC S9(09)V99 VALUE ZEROS.
+000446          03  WS-CLI-MTD-CANT-MOV PIC 9(05)     VALUE ZEROS.
+000446
+000446          03  WS-CLI-YTD-PERIODO.
+000446              05  WS-CLI-YTD-CC       PIC 9(02)  VALUE ZEROS.
+000446              05  WS-CLI-YTD-AA       PIC 9(02)  VALUE ZEROS.
+000446          03  WS-CLI-YTD-DEBITOS  PIC S9(09)V99 VALUE ZEROS.
+000446          03  WS-CLI-YTD-CREDITOS PIC S9(09)V99 VALUE ZEROS.
+000446          03  WS-CLI-YTD-CANT-MOV PIC 9(05)     VALUE ZEROS.
+000446
+000446*    FECHA DE PROCESO (AAAAMMDD) Y APORTE DE DEBITOS/CREDITOS
+000446*    DE LA ULTIMA CORRIDA QUE ACTUALIZO EL MTD/YTD, PARA PODER
+000446*    DESHACERLOS SI SE REPROCESA EL MISMO DIA (VER 2270-
+000446*    ACTUALIZAR-MTD-YTD) EN LUGAR DE DUPLICARLOS
+000446          03  WS-CLI-ACUM-ULT-FECHA    PIC 9(08)     VALUE ZEROS.
+000446          03  WS-CLI-ACUM-ULT-DEBITOS  PIC S9(09)V99 VALUE ZEROS.
+000446          03  WS-CLI-ACUM-ULT-CREDITOS PIC S9(09)V99 VALUE ZEROS.
+000446          03  WS-CLI-ACUM-ULT-CANT-MOV PIC 9(03)     VALUE ZEROS.
+000446
+000447          03  FILLER              PIC X(04)     VALUE SPACES.
+000448
+000465
