@@ -0,0 +1,19 @@
+000431*    **************************************
+000432*    * LAYOUT TRANSACCION DE MANTENIMIENTO *
+000433*    * DE CLIENTES (PGMAPJ1M)              *
+000434*    * LARGO REGISTRO: 30 BYTES            *
+000435*    **************************************
+000436 01  WS-REG-TRANMANT.
+000437*    ACCION:  L = LEER / CONSULTAR UNA CUENTA
+000438*             C = CORREGIR EL SALDO DE UNA CUENTA
+000439*             B = BROWSE (LISTAR VARIAS CUENTAS DESDE LA CLAVE)
+000440         03  WS-TRAN-ACCION      PIC X(01).
+000441             88  WS-TRAN-LEER            VALUE 'L'.
+000442             88  WS-TRAN-CORREGIR        VALUE 'C'.
+000443             88  WS-TRAN-BROWSE          VALUE 'B'.
+000444         03  WS-TRAN-CLAVE.
+000445             05  WS-TRAN-NRO         PIC 9(05).
+000446             05  WS-TRAN-TIPO        PIC 9(02).
+000447             05  WS-TRAN-CUENTA      PIC 9(08).
+000448         03  WS-TRAN-SALDO-NUEVO     PIC S9(09)V99.
+000449         03  WS-TRAN-CANT-BROWSE     PIC 9(03).
