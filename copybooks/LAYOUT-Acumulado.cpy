@@ -0,0 +1,27 @@
+000431*    **************************************
+000432*    * LAYOUT ACUMULADO MENSUAL (MTD) Y   *
+000433*    * ANUAL (YTD) DE ACTIVIDAD POR CUENTA*
+000434*    * LARGO REGISTRO: 80 BYTES           *
+000435*    **************************************
+000436 01  WS-REG-ACUMULADO.
+000437         03  WS-ACU-CLAVE.
+000438             05  WS-ACU-NRO      PIC 9(05).
+000439             05  WS-ACU-TIPO     PIC 9(02).
+000440             05  WS-ACU-CUENTA   PIC 9(08).
+000441
+000442         03  WS-ACU-MTD-PERIODO.
+000443             05  WS-ACU-MTD-CC   PIC 9(02).
+000444             05  WS-ACU-MTD-AA   PIC 9(02).
+000445             05  WS-ACU-MTD-MM   PIC 9(02).
+000446         03  WS-ACU-MTD-DEBITOS  PIC S9(09)V99.
+000447         03  WS-ACU-MTD-CREDITOS PIC S9(09)V99.
+000448         03  WS-ACU-MTD-CANT-MOV PIC 9(05).
+000449
+000450         03  WS-ACU-YTD-PERIODO.
+000451             05  WS-ACU-YTD-CC   PIC 9(02).
+000452             05  WS-ACU-YTD-AA   PIC 9(02).
+000453         03  WS-ACU-YTD-DEBITOS  PIC S9(09)V99.
+000454         03  WS-ACU-YTD-CREDITOS PIC S9(09)V99.
+000455         03  WS-ACU-YTD-CANT-MOV PIC 9(05).
+000456
+000457         03  FILLER              PIC X(01).
