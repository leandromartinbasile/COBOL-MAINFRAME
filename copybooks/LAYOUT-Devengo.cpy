@@ -0,0 +1,14 @@
+000435*    **************************************
+000436*    * LAYOUT DEVENGAMIENTO DE INTERESES
+000437*    * PLAZO FIJO (WS-CLI-TIPO 04)
+000438*    * LARGO REGISTRO: 46 BYTES
+000439*    **************************************
+000440 01  WS-REG-DEVENGO.
+000441          03  WS-DEV-CLAVE.
+000442              05  WS-DEV-TIPO     PIC 9(02).
+000443              05  WS-DEV-CUENTA   PIC 9(08).
+000444          03  WS-DEV-NRO          PIC 9(05).
+000445          03  WS-DEV-IMPORTE      PIC S9(09)V99.
+000446*    FORMATO FECHA AAAAMMDD
+000447          03  WS-DEV-FECHA        PIC 9(08).
+000448          03  FILLER              PIC X(12).
