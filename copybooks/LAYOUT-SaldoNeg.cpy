@@ -0,0 +1,13 @@
+000435*    **************************************
+000436*    * LAYOUT SALDOS NEGATIVOS CA / PF
+000437*    * LARGO REGISTRO: 46 BYTES
+000438*    **************************************
+000439 01  WS-REG-SALDO-NEG.
+000440          03  WS-SNEG-CLAVE.
+000441*    03 CAJA DE AHORROS
+000442*    04 PLAZO FIJO
+000443              05  WS-SNEG-TIPO    PIC 9(02).
+000444              05  WS-SNEG-CUENTA  PIC 9(08).
+000445          03  WS-SNEG-NRO         PIC 9(05).
+000446          03  WS-SNEG-SALDO       PIC S9(09)V99.
+000447          03  FILLER              PIC X(20).
