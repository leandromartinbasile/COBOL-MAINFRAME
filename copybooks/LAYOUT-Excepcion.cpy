@@ -0,0 +1,18 @@
+000435*    **************************************
+000436*    * LAYOUT EXCEPCIONES DE DOMINIO
+000437*    * LARGO REGISTRO: 60 BYTES
+000438*    **************************************
+000439 01  WS-REG-EXCEPCION.
+000440*    ARCHIVO DE ORIGEN DE LA EXCEPCION
+000441          03  WS-EXC-ORIGEN       PIC X(08).
+000442          03  WS-EXC-NRO          PIC 9(05).
+000443          03  WS-EXC-TIPO         PIC 9(02).
+000444          03  WS-EXC-CUENTA       PIC 9(08).
+000445          03  WS-EXC-IMPORTE      PIC S9(09)V99.
+000446*    FORMATO FECHA AAAAMMDD
+000447          03  WS-EXC-FECHA        PIC 9(08).
+000448*    MOTIVO DE LA EXCEPCION
+000449*    02 TIPO DE CUENTA/MOVIMIENTO FUERA DE DOMINIO (02/03/04)
+000450          03  WS-EXC-MOTIVO       PIC X(02).
+000451              88  WS-EXC-MOT-TIPO-INVALIDO   VALUE '02'.
+000452          03  FILLER              PIC X(16).
