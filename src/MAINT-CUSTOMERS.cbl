@@ -0,0 +1,417 @@
+000100 IDENTIFICATION DIVISION.
+000105*                                                        *
+000110 PROGRAM-ID. PGMAPJ1M.
+000120**********************************************************
+000130*                                                        *
+000140*    MAINTENANCE code                                    *
+000150*    CONSULTA, CORRECCION Y BROWSE DE CUENTAS DE CLIENTES *
+000160*    SOBRE EL MAESTRO INDEXADO DDCLIEN (VER PGMAPJ1D)     *
+000174**********************************************************
+000180*      MANTENIMIENTO DE PROGRAMA                         *
+000190**********************************************************
+000191*    FECHA *    DETALLE        * COD *
+000192**************************************
+000193* 22/07/26 * ALTA DE PROGRAMA  * LGS *
+000194* 04/08/26 * AMPLIA REG-FILE1  * LGS *
+000195* 09/08/26 * AMPLIA REG-FILE1  * LGS *
+000196**************************************
+000197
+000200 ENVIRONMENT DIVISION.
+000201 CONFIGURATION SECTION.
+000202 SPECIAL-NAMES.
+000203     DECIMAL-POINT IS COMMA.
+000204
+000205 INPUT-OUTPUT SECTION.
+000206 FILE-CONTROL.
+000207
+000208     SELECT FILE1   ASSIGN DDCLIEN
+000209     ORGANIZATION IS INDEXED
+000210     ACCESS IS DYNAMIC
+000211     RECORD KEY IS REG-FILE1-CLAVE
+000214     FILE STATUS IS WS-FIL1-CODE.
+000215
+000216     SELECT FILE-TRAN ASSIGN DDMANTEN
+000218     ACCESS IS SEQUENTIAL
+000221     FILE STATUS IS WS-FILTRAN-CODE.
+000222
+000223     SELECT FILE-LIS  ASSIGN DDMANTLIS
+000224     ACCESS IS SEQUENTIAL
+000225     FILE STATUS IS WS-FILLIS-CODE.
+000230
+000390 DATA DIVISION.
+000391 FILE SECTION.
+000392
+000393 FD FILE1
+000394      BLOCK CONTAINS 0 RECORDS
+000395      RECORDING MODE IS F.
+000396
+000397 01 REG-FILE1.
+000397     03  REG-FILE1-CLAVE.
+000397         05  REG-FILE1-NRO       PIC 9(05).
+000397         05  REG-FILE1-TIPO      PIC 9(02).
+000397         05  REG-FILE1-CUENTA    PIC 9(08).
+000397     03  FILLER                  PIC X(144).
+000401
+000402 FD FILE-TRAN
+000403      BLOCK CONTAINS 0 RECORDS
+000404      RECORDING MODE IS F.
+000405
+000406 01 REG-TRAN         PIC X(30).
+000407
+000408 FD FILE-LIS
+000409      BLOCK CONTAINS 0 RECORDS
+000410      RECORDING MODE IS F.
+000411
+000412 01 REG-LIS          PIC X(80).
+000413
+000500 WORKING-STORAGE SECTION.
+000501
+000502 77  WS-FIL1-CODE            PIC X(02)   VALUE SPACES.
+000503 77  WS-FILTRAN-CODE         PIC X(02)   VALUE SPACES.
+000504 77  WS-FILLIS-CODE          PIC X(02)   VALUE SPACES.
+000505
+000506 01  WS-STATUS-FIN           PIC X(02)   VALUE 'NO'.
+000507     88  WS-FIN-LECTURA                  VALUE 'SI'.
+000508     88  WS-NO-FIN-LECTURA               VALUE 'NO'.
+000509
+000510 77  WS-CANT-LEIDAS          PIC 9(05)   VALUE ZEROS.
+000511 77  WS-CANT-CONSULTAS       PIC 9(05)   VALUE ZEROS.
+000512 77  WS-CANT-CORREGIDAS      PIC 9(05)   VALUE ZEROS.
+000513 77  WS-CANT-BROWSEADAS      PIC 9(05)   VALUE ZEROS.
+000514 77  WS-CANT-NOENCONTRADAS   PIC 9(05)   VALUE ZEROS.
+000515 77  WS-CANT-ACCION-INVALID  PIC 9(05)   VALUE ZEROS.
+000516 77  WS-BROW-CONTADOR        PIC 9(03)   VALUE ZEROS.
+000517
+000518 01  WS-LEYEN-LEIDAS         PIC X(35)
+000519         VALUE '* TRANSACCIONES LEIDAS      = '.
+000520 01  WS-LEYEN-CONSULTAS      PIC X(35)
+000521         VALUE '* CONSULTAS ATENDIDAS       = '.
+000522 01  WS-LEYEN-CORREGIDAS     PIC X(35)
+000523         VALUE '* CUENTAS CORREGIDAS        = '.
+000524 01  WS-LEYEN-BROWSEADAS     PIC X(35)
+000525         VALUE '* CUENTAS LISTADAS EN BROWSE = '.
+000526 01  WS-LEYEN-NOENCONTRADAS  PIC X(35)
+000527         VALUE '* CUENTAS NO ENCONTRADAS    = '.
+000528 01  WS-LEYEN-ACCION-INVALID PIC X(35)
+000529         VALUE '* ACCIONES INVALIDAS        = '.
+000531
+000532 01  WS-LIN-SALIDA.
+000533     03  FILLER              PIC X(01)   VALUE SPACE.
+000534     03  WS-LIN-TEXTO        PIC X(79).
+000535
+000536 01  WS-LIN-EDIT-SALDO       PIC ----.---.--9,99.
+000537
+000538     COPY "LAYOUT-Clients.cpy".
+000539     COPY "LAYOUT-Manten.cpy".
+000540
+000600 PROCEDURE DIVISION.
+000601
+000602 MAIN-PROGRAM.
+000603
+000604     PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+000605
+000606     PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+000607               UNTIL WS-FIN-LECTURA.
+000608
+000609     PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+000610
+000611 F-MAIN-PROGRAM. GOBACK.
+000612
+000613**************************************
+000614* INICIALIZACION                     *
+000615**************************************
+000616
+000617 1000-INICIO.
+000618
+000618     SET WS-NO-FIN-LECTURA TO TRUE.
+000618
+000619     OPEN I-O    FILE1.
+000620     IF WS-FIL1-CODE IS NOT EQUAL '00'
+000621        DISPLAY '* ERROR EN OPEN FILE1   = ' WS-FIL1-CODE
+000622        MOVE 9999 TO RETURN-CODE
+000623        SET  WS-FIN-LECTURA TO TRUE
+000624     END-IF.
+000625
+000626     OPEN INPUT  FILE-TRAN.
+000627     IF WS-FILTRAN-CODE IS NOT EQUAL '00'
+000628        DISPLAY '* ERROR EN OPEN FILE-TRAN = ' WS-FILTRAN-CODE
+000629        MOVE 9999 TO RETURN-CODE
+000630        SET  WS-FIN-LECTURA TO TRUE
+000631     END-IF.
+000632
+000633     OPEN OUTPUT FILE-LIS.
+000634     IF WS-FILLIS-CODE IS NOT EQUAL '00'
+000635        DISPLAY '* ERROR EN OPEN FILE-LIS = ' WS-FILLIS-CODE
+000636        MOVE 9999 TO RETURN-CODE
+000637        SET  WS-FIN-LECTURA TO TRUE
+000638     END-IF.
+000639
+000640     PERFORM 3000-LEER-TRAN THRU F-3000-LEER-TRAN.
+000641
+000642 F-1000-INICIO.   EXIT.
+000643
+000644**************************************
+000645* PROCESO DE UNA TRANSACCION         *
+000646**************************************
+000647
+000648 2000-PROCESO.
+000649
+000649     EVALUATE TRUE
+000649
+000649        WHEN WS-TRAN-LEER
+000649           PERFORM 2100-CONSULTAR-CUENTA
+000649                       THRU F-2100-CONSULTAR-CUENTA
+000649
+000649        WHEN WS-TRAN-CORREGIR
+000649           PERFORM 2200-CORREGIR-CUENTA
+000649                       THRU F-2200-CORREGIR-CUENTA
+000649
+000649        WHEN WS-TRAN-BROWSE
+000649           PERFORM 2300-BROWSE-CUENTAS
+000649                       THRU F-2300-BROWSE-CUENTAS
+000649
+000649        WHEN OTHER
+000649           ADD 1 TO WS-CANT-ACCION-INVALID
+000649           MOVE 'ACCION DE TRANSACCION INVALIDA'
+000649                                    TO WS-LIN-TEXTO
+000649           WRITE REG-LIS FROM WS-LIN-SALIDA
+000649
+000649     END-EVALUATE.
+000649
+000649     PERFORM 3000-LEER-TRAN THRU F-3000-LEER-TRAN.
+000649
+000650 F-2000-PROCESO. EXIT.
+000651
+000652**************************************
+000653* LECTURA DE UNA TRANSACCION         *
+000654**************************************
+000655
+000656 3000-LEER-TRAN.
+000657
+000658     READ FILE-TRAN INTO WS-REG-TRANMANT
+000659
+000660     EVALUATE WS-FILTRAN-CODE
+000661
+000662        WHEN '00'
+000663           ADD 1 TO WS-CANT-LEIDAS
+000663
+000664        WHEN '10'
+000665           SET WS-FIN-LECTURA TO TRUE
+000666
+000667        WHEN OTHER
+000668           DISPLAY '* ERROR EN LECTURA FILE-TRAN = '
+000668                                      WS-FILTRAN-CODE
+000669           MOVE 9999 TO RETURN-CODE
+000670           SET WS-FIN-LECTURA TO TRUE
+000671
+000672     END-EVALUATE.
+000673
+000674 F-3000-LEER-TRAN. EXIT.
+000675
+000676**************************************
+000677* ACCION L: CONSULTAR UNA CUENTA     *
+000678**************************************
+000679
+000680 2100-CONSULTAR-CUENTA.
+000681
+000682     MOVE WS-TRAN-NRO      TO REG-FILE1-NRO
+000683     MOVE WS-TRAN-TIPO     TO REG-FILE1-TIPO
+000684     MOVE WS-TRAN-CUENTA   TO REG-FILE1-CUENTA
+000684
+000685     READ FILE1 INTO WS-REG-CLIENTE
+000686        KEY IS REG-FILE1-CLAVE
+000687
+000688     EVALUATE WS-FIL1-CODE
+000689
+000690        WHEN '00'
+000691           ADD 1 TO WS-CANT-CONSULTAS
+000692           PERFORM 2900-IMPRIMIR-CUENTA
+000692                       THRU F-2900-IMPRIMIR-CUENTA
+000693
+000694        WHEN '23'
+000695           ADD 1 TO WS-CANT-NOENCONTRADAS
+000695           MOVE 'CUENTA NO ENCONTRADA'  TO WS-LIN-TEXTO
+000695           WRITE REG-LIS FROM WS-LIN-SALIDA
+000696
+000697        WHEN OTHER
+000698           DISPLAY '* ERROR EN READ FILE1 (L) = ' WS-FIL1-CODE
+000699           MOVE 9999 TO RETURN-CODE
+000700           SET WS-FIN-LECTURA TO TRUE
+000701
+000702     END-EVALUATE.
+000703
+000704 F-2100-CONSULTAR-CUENTA. EXIT.
+000705
+000706**************************************
+000707* ACCION C: CORREGIR EL SALDO        *
+000708* DE UNA CUENTA (READ + REWRITE)     *
+000709**************************************
+000710
+000711 2200-CORREGIR-CUENTA.
+000712
+000713     MOVE WS-TRAN-NRO      TO REG-FILE1-NRO
+000714     MOVE WS-TRAN-TIPO     TO REG-FILE1-TIPO
+000715     MOVE WS-TRAN-CUENTA   TO REG-FILE1-CUENTA
+000715
+000716     READ FILE1 INTO WS-REG-CLIENTE
+000717        KEY IS REG-FILE1-CLAVE
+000718
+000719     EVALUATE WS-FIL1-CODE
+000720
+000721        WHEN '00'
+000722           MOVE WS-TRAN-SALDO-NUEVO TO WS-CLI-SALDO
+000722           REWRITE REG-FILE1 FROM WS-REG-CLIENTE
+000723
+000724           IF WS-FIL1-CODE IS EQUAL '00'
+000725              ADD 1 TO WS-CANT-CORREGIDAS
+000726              PERFORM 2900-IMPRIMIR-CUENTA
+000726                          THRU F-2900-IMPRIMIR-CUENTA
+000727           ELSE
+000728              DISPLAY '* ERROR EN REWRITE FILE1 = '
+000728                                         WS-FIL1-CODE
+000729              MOVE 9999 TO RETURN-CODE
+000730              SET WS-FIN-LECTURA TO TRUE
+000731           END-IF
+000732
+000733        WHEN '23'
+000734           ADD 1 TO WS-CANT-NOENCONTRADAS
+000734           MOVE 'CUENTA NO ENCONTRADA - NO SE CORRIGIO'
+000734                                    TO WS-LIN-TEXTO
+000734           WRITE REG-LIS FROM WS-LIN-SALIDA
+000735
+000736        WHEN OTHER
+000737           DISPLAY '* ERROR EN READ FILE1 (C) = ' WS-FIL1-CODE
+000738           MOVE 9999 TO RETURN-CODE
+000739           SET WS-FIN-LECTURA TO TRUE
+000740
+000741     END-EVALUATE.
+000742
+000743 F-2200-CORREGIR-CUENTA. EXIT.
+000744
+000745**************************************
+000746* ACCION B: BROWSE DE CUENTAS DESDE  *
+000747* LA CLAVE INFORMADA (START + READ   *
+000748* NEXT POR WS-TRAN-CANT-BROWSE)      *
+000749**************************************
+000750
+000751 2300-BROWSE-CUENTAS.
+000752
+000753     MOVE WS-TRAN-NRO      TO REG-FILE1-NRO
+000754     MOVE WS-TRAN-TIPO     TO REG-FILE1-TIPO
+000755     MOVE WS-TRAN-CUENTA   TO REG-FILE1-CUENTA
+000755
+000756     START FILE1 KEY IS NOT LESS THAN REG-FILE1-CLAVE
+000757
+000758     EVALUATE WS-FIL1-CODE
+000758
+000758        WHEN '00'
+000761           MOVE ZEROS TO WS-BROW-CONTADOR
+000762           PERFORM 2310-BROWSE-UNA-CUENTA
+000763                       THRU F-2310-BROWSE-UNA-CUENTA
+000764              UNTIL WS-FIN-LECTURA
+000765              OR WS-BROW-CONTADOR IS NOT LESS THAN
+000765                                          WS-TRAN-CANT-BROWSE
+000758
+000758        WHEN '23'
+000759           ADD 1 TO WS-CANT-NOENCONTRADAS
+000759           MOVE 'NO HAY CUENTAS DESDE ESA CLAVE'
+000759                                    TO WS-LIN-TEXTO
+000759           WRITE REG-LIS FROM WS-LIN-SALIDA
+000758
+000758        WHEN OTHER
+000758           DISPLAY '* ERROR EN START FILE1 (B) = ' WS-FIL1-CODE
+000758           MOVE 9999 TO RETURN-CODE
+000758           SET WS-FIN-LECTURA TO TRUE
+000758
+000758     END-EVALUATE.
+000767
+000768 F-2300-BROWSE-CUENTAS. EXIT.
+000769
+000770 2310-BROWSE-UNA-CUENTA.
+000771
+000772     READ FILE1 NEXT RECORD INTO WS-REG-CLIENTE
+000773
+000774     EVALUATE WS-FIL1-CODE
+000775
+000776        WHEN '00'
+000777           ADD 1 TO WS-BROW-CONTADOR
+000777           ADD 1 TO WS-CANT-BROWSEADAS
+000778           PERFORM 2900-IMPRIMIR-CUENTA
+000778                       THRU F-2900-IMPRIMIR-CUENTA
+000779
+000780        WHEN '10'
+000781           MOVE 'FIN DE ARCHIVO EN BROWSE' TO WS-LIN-TEXTO
+000781           WRITE REG-LIS FROM WS-LIN-SALIDA
+000782           MOVE WS-TRAN-CANT-BROWSE TO WS-BROW-CONTADOR
+000783
+000784        WHEN OTHER
+000785           DISPLAY '* ERROR EN READ NEXT FILE1 = ' WS-FIL1-CODE
+000786           MOVE 9999 TO RETURN-CODE
+000787           SET WS-FIN-LECTURA TO TRUE
+000788
+000789     END-EVALUATE.
+000790
+000791 F-2310-BROWSE-UNA-CUENTA. EXIT.
+000792
+000793**************************************
+000794* IMPRIME UNA LINEA CON LOS DATOS    *
+000795* DE LA CUENTA LEIDA EN WS-REG-CLIENTE*
+000796**************************************
+000797
+000798 2900-IMPRIMIR-CUENTA.
+000799
+000799     MOVE WS-CLI-SALDO TO WS-LIN-EDIT-SALDO
+000799
+000800     STRING 'NRO: '     WS-CLI-NRO
+000800            ' TIPO: '   WS-CLI-TIPO
+000800            ' CUENTA: ' WS-CLI-CUENTA
+000800            ' SALDO: '  WS-LIN-EDIT-SALDO
+000800               DELIMITED BY SIZE
+000800               INTO WS-LIN-TEXTO
+000800     END-STRING
+000801
+000802     WRITE REG-LIS FROM WS-LIN-SALIDA.
+000803
+000804 F-2900-IMPRIMIR-CUENTA. EXIT.
+000805
+000949**************************************
+000950*   CIERRE DE ARCHIVOS Y TOTALES     *
+000951**************************************
+000952
+000953 9999-FINAL.
+000954
+000955     CLOSE FILE1.
+000956        IF WS-FIL1-CODE IS NOT EQUAL '00'
+000957           DISPLAY '* ERROR EN CLOSE FILE1   = '
+000958                                      WS-FIL1-CODE
+000959           MOVE 9999 TO RETURN-CODE
+000960        END-IF.
+000961
+000962     CLOSE FILE-TRAN.
+000963        IF WS-FILTRAN-CODE IS NOT EQUAL '00'
+000964           DISPLAY '* ERROR EN CLOSE FILE-TRAN = '
+000965                                      WS-FILTRAN-CODE
+000966           MOVE 9999 TO RETURN-CODE
+000967        END-IF.
+000968
+000969     CLOSE FILE-LIS.
+000970        IF WS-FILLIS-CODE IS NOT EQUAL '00'
+000971           DISPLAY '* ERROR EN CLOSE FILE-LIS = '
+000972                                      WS-FILLIS-CODE
+000973           MOVE 9999 TO RETURN-CODE
+000974        END-IF.
+000975
+000976**************************************
+000977*   MOSTRAR TOTALES DE CONTROL       *
+000978**************************************
+000979
+000980     DISPLAY WS-LEYEN-LEIDAS         WS-CANT-LEIDAS.
+000981     DISPLAY WS-LEYEN-CONSULTAS      WS-CANT-CONSULTAS.
+000982     DISPLAY WS-LEYEN-CORREGIDAS     WS-CANT-CORREGIDAS.
+000983     DISPLAY WS-LEYEN-BROWSEADAS     WS-CANT-BROWSEADAS.
+000984     DISPLAY WS-LEYEN-NOENCONTRADAS  WS-CANT-NOENCONTRADAS.
+000985     DISPLAY WS-LEYEN-ACCION-INVALID WS-CANT-ACCION-INVALID.
+000986
+000990 F-9999-FINAL.
+001000     EXIT.
+002000*
