@@ -1,374 +1,1609 @@
 000100 IDENTIFICATION DIVISION. 
-000105*                                                        *
-000110 PROGRAM-ID PGMAPJ1D. 
-000120**********************************************************
-000130*                                                        *
-000140*    MATCHING code                                       *
-000174**********************************************************
-000180*      MANTENIMIENTO DE PROGRAMA                         *
-000190**********************************************************
-000191*    FECHA *    DETALLE        * COD * 
-000192************************************** 
-000193*          *                   *     * 
-000194*          *                   *     * 
-000195************************************** 
-000196                                                                 
-000200 ENVIRONMENT DIVISION. 
-000201 CONFIGURATION SECTION. 
-000202 SPECIAL-NAMES. 
-000203     DECIMAL-POINT IS COMMA. 
-000204                                                                 
-000205 INPUT-OUTPUT SECTION. 
-000206 FILE-CONTROL. 
-000207                                                          
-000208     SELECT FILE1   ASSIGN DDCLIEN 
-000209     ACCESS IS SEQUENTIAL 
-000214     FILE STATUS IS WS-FIL1-CODE. 
-000215                                                        
-000216     SELECT FILE2   ASSIGN DDMOVIM 
-000218     ACCESS IS SEQUENTIAL 
-000221     FILE STATUS IS WS-FIL2-CODE. 
-000222                                                                 
-000223       SELECT FILE3   ASSIGN DDSAL 
-000224       ACCESS IS SEQUENTIAL 
-000225       FILE STATUS IS WS-FIL3-CODE. 
-000230                                                                
-000390 DATA DIVISION. 
-000391 FILE SECTION. 
-000392                                                                
-000393 FD FILE1 
-000394      BLOCK CONTAINS 0 RECORDS 
-000395      RECORDING MODE IS F. 
-000396                                                                
-000397 01 REG-FILE1       PIC X(30). 
-000401                                                                
-000402 FD FILE2 
-000403      BLOCK CONTAINS 0 RECORDS 
-000404      RECORDING MODE IS F. 
-000405                                                                
-000406 01 REG-FILE2       PIC X(80). 
-000407                                                                
-000408 FD FILE3 
-000409      BLOCK CONTAINS 0 RECORDS 
-000410      RECORDING MODE IS F. 
-000411                                                                
-000412 01 REG-FILE3       PIC X(30). 
-000414                                                                
-000415************************************** 
-000416 WORKING-STORAGE SECTION. 
-000417************************************** 
-000418                                                                
-000419 77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
-000420 77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
-000421 77  WS-FIL1-CODE      PIC XX    VALUE SPACES. 
-000422 77  WS-FIL2-CODE      PIC XX    VALUE SPACES. 
-000423 77  WS-FIL3-CODE      PIC XX    VALUE SPACES. 
-000424                                                                
-000425 01  WS-STATUS-FIN    PIC X. 
-000426     88  WS-FIN-LECTURA         VALUE 'Y'. 
-000427     88  WS-NO-FIN-LECTURA      VALUE 'N'. 
-000428                                                   
-000429 01 WS-STA-FILE1     PIC X. 
-000430     88  WS-FIN-FILE1           VALUE 'Y'. 
-000431     88  WS-NO-FIN-FILE1        VALUE 'N'. 
-000432                                                   
-000433 01 WS-STA-FILE2     PIC X. 
-000434     88  WS-FIN-FILE2           VALUE 'Y'. 
-000435     88  WS-NO-FIN-FILE2        VALUE 'N'. 
-000449                                                   
-000450     COPY CLIENTE. 
-000451     COPY MOVIMCC. 
-000509                                                   
-000510 01 WS-CLAVE1. 
-000511     03  WS-TIP-DOC1      PIC 9(02)       VALUE ZEROS. 
-000512     03  WS-NRO-DOC1      PIC 9(08)       VALUE ZEROS. 
-000514                                                   
-000515 01 WS-CLAVE2. 
-000516     03  WS-TIP-DOC2      PIC 9(02)       VALUE ZEROS. 
-000517     03  WS-NRO-DOC2      PIC 9(08)       VALUE ZEROS. 
-000518                                                   
-000519********     CONTADOR DE LEIDOS Y GRABADOS  * 
-000520                                                   
-000521 77 WS-LEIDOS-FILE1      PIC 9(05)        VALUE ZEROS.
-000522 77 WS-LEIDOS-FILE2      PIC 9(05)        VALUE ZEROS.
-000523 77 WS-ENCONTRADOS       PIC 9(05)        VALUE ZEROS.
-000524 77 WS-NO-ENCONTRADO     PIC 9(05)        VALUE ZEROS.
-000525 77 WS-CANT-GRABADOS     PIC 9(05)        VALUE ZEROS.
-000526                                                   
-000527 77 WS-LEYEN-FILE1       PIC X(35) VALUE 
-000528              'CANTIDAD DE LEIDOS CLIENTES  :   '. 
-000529                                                   
-000530 77 WS-LEYEN-FILE2       PIC X(35) VALUE 
-000531              'CANTIDAD DE LEIDOS NOVEDADES :   '. 
-000532                                                   
-000533                                                                  
-000534 77  WS-LEYEN-ENCONTRADOS PIC X(35) VALUE 
-000535                    'CANTIDAD ENCONTRADOS          :  '. 
-000536                                                                  
-000537 77  WS-LEYEN-NO-ENCONTRADO PIC X(35) VALUE 
-000538                    'CANTIDAD DE NO ENCONTRADOS    :  '. 
-000539                                                                  
-000540********     FECHA DE PROCESO *************** 
-000541                                                                  
-000542 01  WS-FECHA. 
-000543     03  WS-FECHA-AA      PIC 99            VALUE ZEROS. 
-000544     03  WS-FECHA-MM      PIC 99            VALUE ZEROS. 
-000545     03  WS-FECHA-DD      PIC 99            VALUE ZEROS. 
-000546                                                                  
-000547 77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
-000548                                                                  
-000549***************************************************************.
-000550                                                                  
-000551 PROCEDURE DIVISION. 
-000552                                                                  
-000553************************************** 
-000554*                                    * 
-000555*  CUERPO PRINCIPAL DEL PROGRAMA     * 
-000560*                                    * 
-000570************************************** 
-000580                                                                  
-000600 MAIN-PROGRAM. 
-000601                                                                  
-000602     PERFORM 1000-INICIO  THRU   F-1000-INICIO. 
-000603                                                                  
-000604     PERFORM 2000-PROCESO  THRU  F-2000-PROCESO 
-000607               UNTIL WS-FIN-LECTURA. 
-000608                                                                  
-000612     PERFORM 9999-FINAL    THRU  F-9999-FINAL. 
-000613                                                                  
-000614 F-MAIN-PROGRAM. GOBACK. 
-000615                                                                
-000616************************************** 
-000617*                                    * 
-000618*  CUERPO INICIO APERTURA ARCHIVOS   * 
-000619*                                    * 
-000620************************************** 
-000621                                                         
-000622 1000-INICIO. 
-000623                                                         
-000630     ACCEPT WS-FECHA FROM DATE. 
-000650                                                         
-000702     SET WS-NO-FIN-LECTURA TO TRUE. 
-000703     MOVE 'NO' TO WS-STATUS-FIN 
-000704                                                         
-000710     OPEN INPUT  FILE1. 
-000711     IF WS-FIL1-CODE IS NOT EQUAL '00' 
-000712        DISPLAY '* ERROR EN OPEN FILE1   = ' WS-FIL1-CODE
-000713        MOVE 9999 TO RETURN-CODE 
-000714        SET  WS-FIN-LECTURA TO TRUE 
-000715     END-IF. 
-000716                                                         
-000719     OPEN INPUT  FILE2. 
-000720     IF WS-FIL2-CODE IS NOT EQUAL '00' 
-000721        DISPLAY '* ERROR EN OPEN MOVIMI  = ' WS-FIL2-CODE
-000722        MOVE 9999 TO RETURN-CODE 
-000723        SET  WS-FIN-LECTURA TO TRUE 
-000724     END-IF. 
-000756                                                         
-000757     OPEN OUTPUT FILE3. 
-000758                                                         
-000759     IF WS-FIL3-CODE IS NOT EQUAL '00' 
-000760        DISPLAY '* ERROR EN OPEN SALIDA = '  WS-FIL3-CODE
-000761        MOVE 9999 TO RETURN-CODE 
-000762        SET  WS-FIN-LECTURA TO TRUE 
-000763     END-IF. 
-000764                                                         
-000765     PERFORM 3000-LEER-FILE1  THRU F-3000-LEER-FILE1. 
-000766     PERFORM 4000-LEER-FILE2  THRU F-4000-LEER-FILE2. 
-000767                                                                  
-000768 F-1000-INICIO.   EXIT. 
-000769                                                                  
-000770************************************** 
-000771*                                    * 
-000772*  CUERPO PRINCIPAL DE PROCESOS      * 
-000773*  LECTURA FILE INPUT CLASIFICADO    * 
-000774*  APAREO ARCHIVOS DE ENTRADA        * 
-000775*                                    * 
-000776************************************** 
-000777                                                                  
-000778 2000-PROCESO. 
-000779                                                                  
-000780*    SON IGUALES; SUMAR APAREADOS      * 
-000781                                                                  
-000782     IF WS-CLAVE1   = WS-CLAVE2 
-000783                                                                  
-000784        ADD 1 TO WS-ENCONTRADOS 
-000785                                                                  
-000786        DISPLAY 'NOVEDAD: '   WS-CLAVE2 
-000788                                                                  
-000789        ADD WS-MOV-IMPORTE TO WS-CLI-SALDO 
-000790                                                                  
-000793        PERFORM 4000-LEER-FILE2 
-000794                       THRU  F-4000-LEER-FILE2 
-000797                                                                  
-000798     ELSE 
-000799                                                                  
-000800*    CLAVE1 ES MAYOR QUE CLAVE2 ENTONCES ARMO SALIDA DESDE FILE2
-000801*    NO ENCONTRO CUENTA PARA ACTUALIZAR 
-000802                                                                  
-000803        IF WS-CLAVE1   > WS-CLAVE2 
-000804                                                                  
-000805           ADD 1 TO WS-NO-ENCONTRADO 
-000806                                                             
-000807           DISPLAY 'NO ENCONTRADO:'  WS-CLAVE2 
-000808                                                             
-000809           PERFORM 4000-LEER-FILE2 
-000810                       THRU   F-4000-LEER-FILE2 
-000811                                                             
-000812        ELSE 
-000813                                                             
-000814*    CLAVE1 ES MENOR QUE CLAVE2 ENTONCES ARMO SALIDA DESDE FILE1
-000815*    CUENTA SIN MOVIMIENTOS 
-000816                                                             
-000819           PERFORM 2200-GRABAR-SAL  THRU 2200-GRABAR-SAL-F 
-000820                                                             
-000821           PERFORM 3000-LEER-FILE1 
-000822                       THRU  F-3000-LEER-FILE1 
-000823                                                             
-000824        END-IF 
-000825     END-IF. 
-000826                                                             
-000827************************************************************* 
-000828* CONTROL FIN DE ARCHIVOS DE ENTRADA, PARA FIN PROGRAMA 
-000829************************************************************* 
-000830                                                             
-000831     IF WS-FIN-FILE1 AND WS-FIN-FILE2 
-000832        SET  WS-FIN-LECTURA TO TRUE 
-000833     END-IF. 
-000834                                                                
-000835 F-2000-PROCESO. EXIT. 
-000836                                                             
-000837************************************** 
-000838* LECTURA FILE1                      * 
-000839************************************** 
-000840                                                             
-000841 3000-LEER-FILE1. 
-000842                                                            
-000843     READ FILE1   INTO WS-REG-CLIENTE 
-000844                                                               
-000845     EVALUATE WS-FIL1-CODE 
-000846                                                               
-000847        WHEN '00' 
-000848                                                               
-000849           ADD 1 TO WS-LEIDOS-FILE1 
-000850           MOVE WS-CLI-TIPO    TO WS-TIP-DOC1 
-000851           MOVE WS-CLI-CUENTA  TO WS-NRO-DOC1 
-000852                                                               
-000853        WHEN '10' 
-000854                                                               
-000855           SET WS-FIN-FILE1   TO TRUE 
-000856           MOVE HIGH-VALUE   TO WS-CLAVE1 
-000857                                                               
-000858        WHEN OTHER 
-000859                                                               
-000860           DISPLAY '* ERROR EN LECTURA FILE1   = ' WS-FIL1-CODE
-000861           MOVE 9999 TO RETURN-CODE 
-000862           SET WS-FIN-FILE1   TO TRUE 
-000863                                                               
-000864     END-EVALUATE. 
-000871                                                               
-000872 F-3000-LEER-FILE1. EXIT. 
-000873                                                                   
-000874************************************** 
-000875* LECTURA FILE2                      * 
-000876************************************** 
-000877                                                                   
-000878 4000-LEER-FILE2. 
-000879                                                               
-000880     READ FILE2   INTO WS-REG-MOVIMI 
-000881                                                               
-000882     EVALUATE WS-FIL2-CODE 
-000883                                                               
-000884        WHEN '00' 
-000885                      
-000886           ADD 1 TO WS-LEIDOS-FILE2 
-000887           MOVE WS-MOV-TIPO    TO WS-TIP-DOC2 
-000888           MOVE WS-MOV-CUENTA  TO WS-NRO-DOC2 
-000889                                                               
-000890        WHEN '10' 
-000891                                                               
-000892           SET WS-FIN-FILE2   TO TRUE 
-000893           MOVE HIGH-VALUE   TO WS-CLAVE2 
-000894                                                               
-000895        WHEN OTHER 
-000896                                                               
-000897           DISPLAY '* ERROR EN LECTURA FILE2   = ' WS-FIL2-CODE
-000898           MOVE 9999 TO RETURN-CODE 
-000899           SET WS-FIN-FILE2   TO TRUE 
-000900                                                               
-000901     END-EVALUATE. 
-000902                                                               
-000903 F-4000-LEER-FILE2. EXIT. 
-000904                                                                   
-000905************************************** 
-000906*  GRABAR SALIDA                    * 
-000907************************************** 
-000908                                                                   
-000909 2200-GRABAR-SAL. 
-000910                                                               
-000921     WRITE REG-FILE3    FROM WS-REG-CLIENTE 
-000922                                                               
-000923     EVALUATE WS-FIL3-CODE 
-000924                                                               
-000925        WHEN '00' 
-000926                                                               
-000927           ADD 1 TO WS-CANT-GRABADOS 
-000928                                                               
-000929        WHEN '10' 
-000930                                                                
-000931           CONTINUE              
-000932                                                              
-000933        WHEN OTHER 
-000934                                                              
-000935           DISPLAY '* ERROR EN GRABAR VALIDOS = ' WS-FIL3-CODE
-000936           MOVE 9999 TO RETURN-CODE 
-000937           SET WS-FIN-LECTURA  TO TRUE 
-000938                                                           
-000939     END-EVALUATE. 
-000940                                                             
-000941 2200-GRABAR-SAL-F.  EXIT. 
-000942                                                                 
-000943************************************** 
-000944*                                 * 
-000945*  CUERPO FINAL CIERRE DE FILES      * 
-000946*                                 * 
-000947************************************** 
-000948                                                                 
-000949 9999-FINAL. 
-000950                                                           
-000951     CLOSE FILE1. 
-000952        IF WS-FIL1-CODE IS NOT EQUAL '00' 
-000953           DISPLAY '* ERROR EN CLOSE FILE1   = ' 
-000954                                      WS-FIL1-CODE 
-000955           MOVE 9999 TO RETURN-CODE 
-000956           SET WS-FIN-LECTURA TO TRUE 
-000957        END-IF. 
-000958                                                           
-000959     CLOSE  FILE2 
-000960        IF WS-FIL2-CODE IS NOT EQUAL '00' 
-000961           DISPLAY '* ERROR EN CLOSE FILE2    =' 
-000962                                      WS-FIL2-CODE 
-000963           MOVE 9999 TO RETURN-CODE 
-000964           SET WS-FIN-LECTURA TO TRUE 
-000965        END-IF. 
-000966                                                           
-000967     CLOSE  FILE3  
-000968        IF WS-FIL3-CODE IS NOT EQUAL '00' 
-000969           DISPLAY '* ERROR EN CLOSE FILE3    =' 
-000970                                      WS-FIL3-CODE 
-000971           MOVE 9999 TO RETURN-CODE 
-000972           SET WS-FIN-LECTURA TO TRUE 
-000973        END-IF. 
-000974                                                      
-000975************************************** 
-000976*   MOSTRAR TOTALES DE CONTROL 
-000977************************************** 
-000978                                                      
-000979     DISPLAY WS-LEYEN-FILE1 WS-LEIDOS-FILE1. 
-000980     DISPLAY WS-LEYEN-FILE2 WS-LEIDOS-FILE2. 
-000981     DISPLAY WS-LEYEN-ENCONTRADOS WS-ENCONTRADOS. 
-000982     DISPLAY WS-LEYEN-NO-ENCONTRADO  WS-NO-ENCONTRADO.
-000983                                                      
-000990 F-9999-FINAL. 
-001000     EXIT. 
-002000*                            
+000102*                                                        *
+000104 PROGRAM-ID. PGMAPJ1D. 
+000106**********************************************************
+000108*                                                        *
+000110*    MATCHING code                                       *
+000112**********************************************************
+000114*      MANTENIMIENTO DE PROGRAMA                         *
+000116**********************************************************
+000118*    FECHA *    DETALLE        * COD *
+000120**************************************
+000122* 15/07/26 * MAESTRO INDEXADO  * LGS *
+000124* 22/07/26 * SEC/DUPLIC FEEDS  * LGS *
+000126* 04/08/26 * ACUM MTD/YTD CTA  * LGS *
+000128* 09/08/26 * MONEDA Y AJUSTES  * LGS *
+000129* 09/08/26 * REINICIO Y DEVENGO* LGS *
+000130**************************************
+000132
+000134 ENVIRONMENT DIVISION. 
+000136 CONFIGURATION SECTION. 
+000138 SPECIAL-NAMES. 
+000140     DECIMAL-POINT IS COMMA. 
+000142                                                                 
+000144 INPUT-OUTPUT SECTION. 
+000146 FILE-CONTROL. 
+000148                                                          
+000150     SELECT FILE1   ASSIGN DDCLIEN
+000152     ORGANIZATION IS INDEXED
+000154     ACCESS IS SEQUENTIAL
+000156     RECORD KEY IS REG-FILE1-CLAVE
+000158     ALTERNATE RECORD KEY IS REG-FILE1-CLAVE1
+000160     FILE STATUS IS WS-FIL1-CODE.
+000162                                                        
+000164     SELECT FILE2   ASSIGN DDMOVIM 
+000166     ACCESS IS SEQUENTIAL 
+000168     FILE STATUS IS WS-FIL2-CODE. 
+000170                                                                 
+000172       SELECT FILE3CC ASSIGN DDSALCC
+000174       ACCESS IS SEQUENTIAL
+000176       FILE STATUS IS WS-FIL3-CODE.
+000178
+000180     SELECT FILE3CA ASSIGN DDSALCA
+000182     ACCESS IS SEQUENTIAL
+000184     FILE STATUS IS WS-FIL3CA-CODE.
+000186
+000188     SELECT FILE3PF ASSIGN DDSALPF
+000190     ACCESS IS SEQUENTIAL
+000192     FILE STATUS IS WS-FIL3PF-CODE.
+000194
+000196     SELECT FILE4   ASSIGN DDRECHAZ
+000198     ACCESS IS SEQUENTIAL
+000200     FILE STATUS IS WS-FIL4-CODE.
+000202
+000204     SELECT FILE-CKPT ASSIGN DDCKPT
+000206     ACCESS IS SEQUENTIAL
+000208     FILE STATUS IS WS-FILCKPT-CODE.
+000210
+000212     SELECT FILE5   ASSIGN DDEXCEP
+000214     ACCESS IS SEQUENTIAL
+000216     FILE STATUS IS WS-FIL5-CODE.
+000218
+000220     SELECT FILE6   ASSIGN DDNEGSAL
+000222     ACCESS IS SEQUENTIAL
+000224     FILE STATUS IS WS-FIL6-CODE.
+000226
+000228     SELECT FILE7   ASSIGN DDDEVENG
+000230     ACCESS IS SEQUENTIAL
+000232     FILE STATUS IS WS-FIL7-CODE.
+000234
+000236     SELECT FILE8   ASSIGN DDLISTA
+000238     ACCESS IS SEQUENTIAL
+000240     FILE STATUS IS WS-FIL8-CODE.
+000242
+000244     SELECT FILE9   ASSIGN DDACUMUL
+000246     ACCESS IS SEQUENTIAL
+000248     FILE STATUS IS WS-FIL9-CODE.
+000250
+000252*    ARCHIVO OPCIONAL DE PARAMETROS DE OPERACIONES: SI VIENE
+000254*    CON DD, PERMITE FIJAR LA FECHA DE PROCESO EN LUGAR DE
+000256*    TOMAR LA FECHA DEL SISTEMA (REPROCESO DE UN DIA ANTERIOR)
+000258     SELECT FILE-PARM ASSIGN DDPARM
+000260     ACCESS IS SEQUENTIAL
+000262     FILE STATUS IS WS-FILPARM-CODE.
+000264
+000266 DATA DIVISION. 
+000268 FILE SECTION. 
+000270                                                                
+000272 FD FILE1
+000274      BLOCK CONTAINS 0 RECORDS
+000276      RECORDING MODE IS F.
+000278
+000280 01 REG-FILE1.
+000282     03  REG-FILE1-CLAVE.
+000284         05  REG-FILE1-NRO       PIC 9(05).
+000286*    CLAVE ALTERNATIVA POR TIPO+CUENTA (SIN EL NRO), QUE ES EL
+000288*    ORDEN QUE NECESITA EL APAREO CONTRA FILE2/DDMOVIM EN
+000290*    2000-PROCESO; LA CLAVE PRIMARIA NRO+TIPO+CUENTA QUEDA
+000292*    RESERVADA PARA LAS CONSULTAS DIRECTAS DE PGMAPJ1M
+000294         05  REG-FILE1-CLAVE1.
+000296             07  REG-FILE1-TIPO      PIC 9(02).
+000298             07  REG-FILE1-CUENTA    PIC 9(08).
+000300     03  FILLER                  PIC X(144).
+000302                                                                
+000304 FD FILE2 
+000306      BLOCK CONTAINS 0 RECORDS 
+000308      RECORDING MODE IS F. 
+000310                                                                
+000312 01 REG-FILE2       PIC X(80). 
+000314                                                                
+000316 FD FILE3CC
+000318      BLOCK CONTAINS 0 RECORDS
+000320      RECORDING MODE IS F.
+000322
+000324 01 REG-FILE3CC     PIC X(165).
+000326
+000328 FD FILE3CA
+000330      BLOCK CONTAINS 0 RECORDS
+000332      RECORDING MODE IS F.
+000334
+000336 01 REG-FILE3CA     PIC X(165).
+000338
+000340 FD FILE3PF
+000342      BLOCK CONTAINS 0 RECORDS
+000344      RECORDING MODE IS F.
+000346
+000348 01 REG-FILE3PF     PIC X(165).
+000350
+000352 FD FILE4
+000354      BLOCK CONTAINS 0 RECORDS
+000356      RECORDING MODE IS F.
+000358
+000360 01 REG-FILE4       PIC X(82).
+000362
+000364 FD FILE-CKPT
+000366      BLOCK CONTAINS 0 RECORDS
+000368      RECORDING MODE IS F.
+000370
+000372 01 REG-FILE-CKPT   PIC X(69).
+000374
+000376 FD FILE5
+000378      BLOCK CONTAINS 0 RECORDS
+000380      RECORDING MODE IS F.
+000382
+000384 01 REG-FILE5        PIC X(60).
+000386
+000388 FD FILE6
+000390      BLOCK CONTAINS 0 RECORDS
+000392      RECORDING MODE IS F.
+000394
+000396 01 REG-FILE6        PIC X(46).
+000398
+000400 FD FILE7
+000402      BLOCK CONTAINS 0 RECORDS
+000404      RECORDING MODE IS F.
+000406
+000408 01 REG-FILE7        PIC X(46).
+000410
+000412 FD FILE8
+000414      BLOCK CONTAINS 0 RECORDS
+000416      RECORDING MODE IS F.
+000418
+000420 01 REG-FILE8        PIC X(150).
+000422
+000424 FD FILE9
+000426      BLOCK CONTAINS 0 RECORDS
+000428      RECORDING MODE IS F.
+000430
+000432 01 REG-FILE9        PIC X(80).
+000434
+000436 FD FILE-PARM
+000438      BLOCK CONTAINS 0 RECORDS
+000440      RECORDING MODE IS F.
+000442
+000444 01 REG-FILE-PARM    PIC X(08).
+000446
+000448
+000450************************************** 
+000452 WORKING-STORAGE SECTION. 
+000454************************************** 
+000456                                                                
+000458 77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000460 77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
+000462 77  WS-FIL1-CODE      PIC XX    VALUE SPACES.
+000464 77  WS-FIL2-CODE      PIC XX    VALUE SPACES.
+000466 77  WS-FIL3-CODE      PIC XX    VALUE SPACES.
+000468 77  WS-FIL3CA-CODE    PIC XX    VALUE SPACES.
+000470 77  WS-FIL3PF-CODE    PIC XX    VALUE SPACES.
+000472 77  WS-FIL4-CODE      PIC XX    VALUE SPACES.
+000474 77  WS-FIL3SAL-CODE   PIC XX    VALUE SPACES.
+000476 77  WS-FILCKPT-CODE   PIC XX    VALUE SPACES.
+000478 77  WS-FIL5-CODE      PIC XX    VALUE SPACES.
+000480 77  WS-FIL6-CODE      PIC XX    VALUE SPACES.
+000482 77  WS-FIL7-CODE      PIC XX    VALUE SPACES.
+000484 77  WS-FIL8-CODE      PIC XX    VALUE SPACES.
+000486 77  WS-FIL9-CODE      PIC XX    VALUE SPACES.
+000488 77  WS-FILPARM-CODE   PIC XX    VALUE SPACES.
+000490
+000492 01  WS-STATUS-FIN    PIC X. 
+000494     88  WS-FIN-LECTURA         VALUE 'Y'. 
+000496     88  WS-NO-FIN-LECTURA      VALUE 'N'. 
+000498                                                   
+000500 01 WS-STA-FILE1     PIC X. 
+000502     88  WS-FIN-FILE1           VALUE 'Y'. 
+000504     88  WS-NO-FIN-FILE1        VALUE 'N'. 
+000506                                                   
+000508 01 WS-STA-FILE2     PIC X.
+000510     88  WS-FIN-FILE2           VALUE 'Y'.
+000512     88  WS-NO-FIN-FILE2        VALUE 'N'.
+000514
+000516 01 WS-STA-CKPT      PIC X       VALUE 'N'.
+000518     88  WS-FIN-CKPT            VALUE 'Y'.
+000520     88  WS-NO-FIN-CKPT         VALUE 'N'.
+000522
+000524********     CHECKPOINT DE REINICIO   *************
+000526
+000528 01  WS-REG-CKPT.
+000530     03  WS-CKPT-CLAVE.
+000532         05  WS-CKPT-TIPO       PIC 9(02)   VALUE ZEROS.
+000534         05  WS-CKPT-CUENTA     PIC 9(08)   VALUE ZEROS.
+000536     03  WS-CKPT-CANT-GRAB      PIC 9(07)   VALUE ZEROS.
+000538     03  WS-CKPT-SALDO-CIERRE   PIC S9(11)V99 VALUE ZEROS.
+000540     03  WS-CKPT-TOT-CREDITOS   PIC S9(11)V99 VALUE ZEROS.
+000542     03  WS-CKPT-TOT-DEBITOS    PIC S9(11)V99 VALUE ZEROS.
+000544     03  WS-CKPT-TOT-CRED-DEV   PIC S9(11)V99 VALUE ZEROS.
+000546
+000548 77  WS-CKPT-EXISTE-SW      PIC X       VALUE 'N'.
+000550     88  WS-CKPT-EXISTE                 VALUE 'Y'.
+000552     88  WS-CKPT-NO-EXISTE               VALUE 'N'.
+000554
+000556 77  WS-CKPT-INTERVALO      PIC 9(05)   VALUE 100.
+000558 77  WS-CKPT-CONTADOR       PIC 9(05)   VALUE ZEROS.
+000560
+000562*    INDICA QUE 1200-REPOSICIONAR ESTA RELEYENDO REGISTROS YA
+000564*    PROCESADOS EN UN RUN ANTERIOR PARA REPOSICIONAR FILE1/FILE2;
+000566*    LAS EXCEPCIONES DE DOMINIO DE ESOS REGISTROS YA SE GRABARON
+000568*    EN ESE RUN ANTERIOR Y NO DEBEN VOLVER A GRABARSE
+000570 77  WS-REPLAY-SW           PIC X       VALUE 'N'.
+000572     88  WS-REPLAYING                   VALUE 'Y'.
+000574     88  WS-NO-REPLAYING                VALUE 'N'.
+000576
+000578********  VALIDACION DE DOMINIO TIPO DE CUENTA/MOVIMIENTO *
+000580
+000582 77  WS-CLI-TIPO-OK-SW      PIC X       VALUE 'N'.
+000584     88  WS-CLI-TIPO-OK                 VALUE 'Y'.
+000586     88  WS-CLI-TIPO-NO-OK              VALUE 'N'.
+000588
+000590 77  WS-MOV-TIPO-OK-SW      PIC X       VALUE 'N'.
+000592     88  WS-MOV-TIPO-OK                 VALUE 'Y'.
+000594     88  WS-MOV-TIPO-NO-OK              VALUE 'N'.
+000596
+000598********  DEVENGAMIENTO DE INTERESES PLAZO FIJO   *
+000600
+000602 77  WS-CLI-DEV-INTERES     PIC S9(09)V99  VALUE ZEROS.
+000604
+000606*    FECHA DE PROCESO EN FORMATO AAAAMMDD, ARMADA A PARTIR
+000608*    DE WS-FECHA (SIGLO FIJO EN 20)
+000610 01  WS-FECHA-PROCESO.
+000612     03  WS-FECHA-PROC-CC       PIC 99     VALUE 20.
+000614     03  WS-FECHA-PROC-AA       PIC 99     VALUE ZEROS.
+000616     03  WS-FECHA-PROC-MM       PIC 99     VALUE ZEROS.
+000618     03  WS-FECHA-PROC-DD       PIC 99     VALUE ZEROS.
+000620
+000622********  LISTADO IMPRESO DE CLIENTES  *************
+000624
+000626 77  WS-LIS-PAGINA          PIC 9(05)  VALUE ZEROS.
+000628 77  WS-LIS-LINEA           PIC 9(05)  VALUE ZEROS.
+000630 77  WS-LIS-MAX-LINEAS      PIC 9(05)  VALUE 55.
+000632
+000634********  ACUMULADOS MTD / YTD DE ACTIVIDAD POR CUENTA *
+000636
+000638*    PERIODO DE PROCESO (PARA COMPARAR CONTRA EL PERIODO
+000640*    GRABADO EN EL CLIENTE Y DETECTAR CAMBIO DE MES / ANIO)
+000642 01  WS-PERIODO-MTD.
+000644     03  WS-PERIODO-MTD-CC      PIC 9(02)  VALUE ZEROS.
+000646     03  WS-PERIODO-MTD-AA      PIC 9(02)  VALUE ZEROS.
+000648     03  WS-PERIODO-MTD-MM      PIC 9(02)  VALUE ZEROS.
+000650
+000652 01  WS-PERIODO-YTD.
+000654     03  WS-PERIODO-YTD-CC      PIC 9(02)  VALUE ZEROS.
+000656     03  WS-PERIODO-YTD-AA      PIC 9(02)  VALUE ZEROS.
+000658
+000660*    DEBITOS, CREDITOS Y CANTIDAD DE MOVIMIENTOS APLICADOS
+000662*    A LA CUENTA EN ESTA CORRIDA (SE ACUMULAN A MTD Y YTD
+000664*    AL GRABAR LA SALIDA DE LA CUENTA)
+000666 77  WS-CLI-RUN-DEBITOS     PIC S9(09)V99  VALUE ZEROS.
+000668 77  WS-CLI-RUN-CREDITOS    PIC S9(09)V99  VALUE ZEROS.
+000670
+000672     COPY "LAYOUT-Clients.cpy".
+000674     COPY "LAYOUT-Movements.cpy".
+000676     COPY "LAYOUT-Rechazo.cpy".
+000678     COPY "LAYOUT-Excepcion.cpy".
+000680     COPY "LAYOUT-SaldoNeg.cpy".
+000682     COPY "LAYOUT-Devengo.cpy".
+000684     COPY "LAYOUT-Listado.cpy".
+000686     COPY "LAYOUT-Acumulado.cpy".
+000688
+000690 01 WS-CLAVE1. 
+000692     03  WS-TIP-DOC1      PIC 9(02)       VALUE ZEROS. 
+000694     03  WS-NRO-DOC1      PIC 9(08)       VALUE ZEROS. 
+000696                                                   
+000698 01 WS-CLAVE2.
+000700     03  WS-TIP-DOC2      PIC 9(02)       VALUE ZEROS.
+000702     03  WS-NRO-DOC2      PIC 9(08)       VALUE ZEROS.
+000704
+000706*    CLAVE DEL ULTIMO REGISTRO LEIDO DE CADA ARCHIVO, PARA
+000708*    VALIDAR SECUENCIA ASCENDENTE Y DETECTAR CLAVES DUPLICADAS
+000710 01 WS-CLI-CLAVE-ANT.
+000712     03  WS-CLI-NRO-ANT      PIC 9(05)      VALUE ZEROS.
+000714*    LA SECUENCIA/DUPLICADOS SE VALIDA POR TIPO+CUENTA
+000716*    (WS-CLI-CLAVE1-ANT), QUE ES LA CLAVE QUE REALMENTE
+000718*    MANEJA EL APAREO EN 2000-PROCESO, NO LA CLAVE PRIMARIA
+000720*    NRO+TIPO+CUENTA DEL INDEXADO
+000722     03  WS-CLI-CLAVE1-ANT.
+000724         05  WS-CLI-TIPO-ANT     PIC 9(02)      VALUE ZEROS.
+000726         05  WS-CLI-CUENTA-ANT   PIC 9(08)      VALUE ZEROS.
+000728
+000730 01 WS-MOV-CLAVE-ANT.
+000732     03  WS-MOV-TIPO-ANT     PIC 9(02)      VALUE ZEROS.
+000734     03  WS-MOV-CUENTA-ANT   PIC 9(08)      VALUE ZEROS.
+000736
+000738********     CONTADOR DE LEIDOS Y GRABADOS  * 
+000740                                                   
+000742 77 WS-LEIDOS-FILE1      PIC 9(05)        VALUE ZEROS.
+000744 77 WS-LEIDOS-FILE2      PIC 9(05)        VALUE ZEROS.
+000746 77 WS-ENCONTRADOS       PIC 9(05)        VALUE ZEROS.
+000748 77 WS-NO-ENCONTRADO     PIC 9(05)        VALUE ZEROS.
+000750 77 WS-CANT-GRABADOS     PIC 9(05)        VALUE ZEROS.
+000752 77 WS-CANT-RECHAZADOS   PIC 9(05)        VALUE ZEROS.
+000754 77 WS-CANT-RECH-MONEDA  PIC 9(05)        VALUE ZEROS.
+000756 77 WS-TOT-CREDITOS      PIC S9(11)V99    VALUE ZEROS.
+000758 77 WS-TOT-DEBITOS       PIC S9(11)V99    VALUE ZEROS.
+000760*    INTERES DE PLAZO FIJO DEVENGADO (NO PROVIENE DE DDMOVIM),
+000762*    SEPARADO DE WS-TOT-CREDITOS PARA QUE ESE TOTAL SIGA
+000764*    CONCILIANDO CONTRA LA SUMA DE LOS MOVIMIENTOS DEL FEED;
+000766*    9500-CONCILIAR-SALDOS SUMA AMBOS PARA EL SALDO TEORICO
+000768 77 WS-TOT-CREDITOS-DEVENGO PIC S9(11)V99  VALUE ZEROS.
+000770 77 WS-CANT-EXCEPCIONES  PIC 9(05)        VALUE ZEROS.
+000772 77 WS-CANT-NEG-CA       PIC 9(05)        VALUE ZEROS.
+000774 77 WS-CANT-NEG-PF       PIC 9(05)        VALUE ZEROS.
+000776 77 WS-CANT-DEVENGOS     PIC 9(05)        VALUE ZEROS.
+000778 77 WS-CANT-ACUMULADOS   PIC 9(05)        VALUE ZEROS.
+000780
+000782********  CONCILIACION DE SALDOS APERTURA / CIERRE  *
+000784
+000786 77 WS-SALDO-APERTURA      PIC S9(11)V99   VALUE ZEROS.
+000788 77 WS-SALDO-CIERRE        PIC S9(11)V99   VALUE ZEROS.
+000790 77 WS-SALDO-CIERRE-TEOR   PIC S9(11)V99   VALUE ZEROS.
+000792
+000794 77 WS-LEYEN-FILE1       PIC X(35) VALUE
+000796              'CANTIDAD DE LEIDOS CLIENTES  :   '.
+000798
+000800 77 WS-LEYEN-FILE2       PIC X(35) VALUE
+000802              'CANTIDAD DE LEIDOS NOVEDADES :   '.
+000804
+000806
+000808 77  WS-LEYEN-ENCONTRADOS PIC X(35) VALUE
+000810                    'CANTIDAD ENCONTRADOS          :  '.
+000812
+000814 77  WS-LEYEN-NO-ENCONTRADO PIC X(35) VALUE
+000816                    'CANTIDAD DE NO ENCONTRADOS    :  '.
+000818 77  WS-LEYEN-RECHAZADOS  PIC X(35) VALUE
+000820                    'CANTIDAD DE RECHAZADOS        :  '.
+000822 77  WS-LEYEN-RECH-MONEDA PIC X(35) VALUE
+000824                    'RECHAZADOS POR MONEDA DISTINTA:  '.
+000826 77  WS-LEYEN-TOT-CREDITOS PIC X(35) VALUE
+000828                    'TOTAL DE CREDITOS APLICADOS   :  '.
+000830 77  WS-LEYEN-TOT-DEBITOS  PIC X(35) VALUE
+000832                    'TOTAL DE DEBITOS APLICADOS    :  '.
+000834 77  WS-LEYEN-TOT-CRED-DEV PIC X(35) VALUE
+000836                    'TOTAL INTERES PF DEVENGADO    :  '.
+000838 77  WS-LEYEN-EXCEPCIONES  PIC X(35) VALUE
+000840                    'CANTIDAD DE EXCEPCIONES DOMINIO:  '.
+000842 77  WS-LEYEN-NEG-CA       PIC X(35) VALUE
+000844                    'SALDOS NEGATIVOS CAJA AHORRO  :  '.
+000846 77  WS-LEYEN-NEG-PF       PIC X(35) VALUE
+000848                    'SALDOS NEGATIVOS PLAZO FIJO   :  '.
+000850 77  WS-LEYEN-DEVENGOS     PIC X(35) VALUE
+000852                    'INTERESES DEVENGADOS PLAZO FIJO: '.
+000854 77  WS-LEYEN-SALDO-APERT  PIC X(35) VALUE
+000856                    'SALDO DE APERTURA (FILE1)     :  '.
+000858 77  WS-LEYEN-SALDO-CIERRE PIC X(35) VALUE
+000860                    'SALDO DE CIERRE (FILE3)       :  '.
+000862 77  WS-LEYEN-ACUMULADOS   PIC X(35) VALUE
+000864                    'CUENTAS CON ACUMULADO MTD/YTD :  '.
+000866
+000868********     FECHA DE PROCESO *************** 
+000870                                                                  
+000872 01  WS-FECHA.
+000874     03  WS-FECHA-AA      PIC 99            VALUE ZEROS.
+000876     03  WS-FECHA-MM      PIC 99            VALUE ZEROS.
+000878     03  WS-FECHA-DD      PIC 99            VALUE ZEROS.
+000880
+000882*    FECHA DE PROCESO OPCIONAL RECIBIDA DE DDPARM (AAAAMMDD),
+000884*    PARA REPROCESAR UN DIA ANTERIOR SIN TOCAR EL RELOJ
+000886 01  WS-REG-PARM.
+000888     03  WS-PARM-FECHA.
+000890         05  WS-PARM-FECHA-CC PIC 99        VALUE ZEROS.
+000892         05  WS-PARM-FECHA-AA PIC 99        VALUE ZEROS.
+000894         05  WS-PARM-FECHA-MM PIC 99        VALUE ZEROS.
+000896         05  WS-PARM-FECHA-DD PIC 99        VALUE ZEROS.
+000898
+000900 77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+000902                                                                  
+000904***************************************************************.
+000906                                                                  
+000908 PROCEDURE DIVISION. 
+000910                                                                  
+000912************************************** 
+000914*                                    * 
+000916*  CUERPO PRINCIPAL DEL PROGRAMA     * 
+000918*                                    * 
+000920************************************** 
+000922                                                                  
+000924 MAIN-PROGRAM. 
+000926                                                                  
+000928     PERFORM 1000-INICIO  THRU   F-1000-INICIO. 
+000930                                                                  
+000932     PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+000934               UNTIL WS-FIN-LECTURA.
+000936
+000938     PERFORM 9500-CONCILIAR-SALDOS THRU F-9500-CONCILIAR-SALDOS.
+000940
+000942     PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+000944                                                                  
+000946 F-MAIN-PROGRAM. GOBACK. 
+000948                                                                
+000950************************************** 
+000952*                                    * 
+000954*  CUERPO INICIO APERTURA ARCHIVOS   * 
+000956*                                    * 
+000958************************************** 
+000960                                                         
+000962 1000-INICIO.
+000964
+000966     PERFORM 1050-LEER-PARM-FECHA THRU F-1050-LEER-PARM-FECHA.
+000968
+000970     MOVE WS-FECHA-PROC-CC TO WS-PERIODO-MTD-CC
+000972     MOVE WS-FECHA-PROC-AA TO WS-PERIODO-MTD-AA
+000974     MOVE WS-FECHA-PROC-MM TO WS-PERIODO-MTD-MM
+000976     MOVE WS-FECHA-PROC-CC TO WS-PERIODO-YTD-CC
+000978     MOVE WS-FECHA-PROC-AA TO WS-PERIODO-YTD-AA
+000980
+000982     SET WS-NO-FIN-LECTURA TO TRUE.
+000984     MOVE 'NO' TO WS-STATUS-FIN
+000986
+000988     OPEN INPUT  FILE1.
+000990     IF WS-FIL1-CODE IS NOT EQUAL '00'
+000992        DISPLAY '* ERROR EN OPEN FILE1   = ' WS-FIL1-CODE
+000994        MOVE 9999 TO RETURN-CODE
+000996        SET  WS-FIN-LECTURA TO TRUE
+000998     END-IF.
+001000
+001002*    EL APAREO CONTRA FILE2/DDMOVIM SE HACE POR TIPO+CUENTA
+001004*    (WS-CLAVE1), NO POR EL ORDEN NRO+TIPO+CUENTA DE LA CLAVE
+001006*    PRIMARIA DEL INDEXADO; SE FIJA LA CLAVE DE REFERENCIA EN
+001008*    LA CLAVE ALTERNATIVA ANTES DE EMPEZAR LA LECTURA SECUENCIAL
+001010
+001012     MOVE ZEROS TO REG-FILE1-CLAVE1.
+001014     START FILE1 KEY IS NOT LESS THAN REG-FILE1-CLAVE1.
+001016     IF WS-FIL1-CODE IS NOT EQUAL '00'
+001018        AND WS-FIL1-CODE IS NOT EQUAL '23'
+001020        DISPLAY '* ERROR EN START FILE1  = ' WS-FIL1-CODE
+001022        MOVE 9999 TO RETURN-CODE
+001024        SET  WS-FIN-LECTURA TO TRUE
+001026     END-IF.
+001028
+001030     OPEN INPUT  FILE2.
+001032     IF WS-FIL2-CODE IS NOT EQUAL '00'
+001034        DISPLAY '* ERROR EN OPEN MOVIMI  = ' WS-FIL2-CODE
+001036        MOVE 9999 TO RETURN-CODE
+001038        SET  WS-FIN-LECTURA TO TRUE
+001040     END-IF.
+001042
+001044*    SE LEE EL CHECKPOINT ANTES DE ABRIR LAS SALIDAS PARA
+001046*    SABER SI HAY QUE ABRIRLAS EN EXTEND (REINICIO) U OUTPUT
+001048*    (RUN NUEVO), SIN PERDER LO YA GRABADO POR EL RUN ANTERIOR
+001050
+001052     PERFORM 1100-LEER-CHECKPOINT THRU F-1100-LEER-CHECKPOINT.
+001054
+001056     IF WS-CKPT-EXISTE
+001058        OPEN EXTEND FILE3CC
+001060     ELSE
+001062        OPEN OUTPUT FILE3CC
+001064     END-IF.
+001066
+001068     IF WS-FIL3-CODE IS NOT EQUAL '00'
+001070        DISPLAY '* ERROR EN OPEN SALIDA CC = '  WS-FIL3-CODE
+001072        MOVE 9999 TO RETURN-CODE
+001074        SET  WS-FIN-LECTURA TO TRUE
+001076     END-IF.
+001078
+001080     IF WS-CKPT-EXISTE
+001082        OPEN EXTEND FILE3CA
+001084     ELSE
+001086        OPEN OUTPUT FILE3CA
+001088     END-IF.
+001090
+001092     IF WS-FIL3CA-CODE IS NOT EQUAL '00'
+001094        DISPLAY '* ERROR EN OPEN SALIDA CA = '  WS-FIL3CA-CODE
+001096        MOVE 9999 TO RETURN-CODE
+001098        SET  WS-FIN-LECTURA TO TRUE
+001100     END-IF.
+001102
+001104     IF WS-CKPT-EXISTE
+001106        OPEN EXTEND FILE3PF
+001108     ELSE
+001110        OPEN OUTPUT FILE3PF
+001112     END-IF.
+001114
+001116     IF WS-FIL3PF-CODE IS NOT EQUAL '00'
+001118        DISPLAY '* ERROR EN OPEN SALIDA PF = '  WS-FIL3PF-CODE
+001120        MOVE 9999 TO RETURN-CODE
+001122        SET  WS-FIN-LECTURA TO TRUE
+001124     END-IF.
+001126
+001128     IF WS-CKPT-EXISTE
+001130        OPEN EXTEND FILE4
+001132     ELSE
+001134        OPEN OUTPUT FILE4
+001136     END-IF.
+001138
+001140     IF WS-FIL4-CODE IS NOT EQUAL '00'
+001142        DISPLAY '* ERROR EN OPEN RECHAZ = '  WS-FIL4-CODE
+001144        MOVE 9999 TO RETURN-CODE
+001146        SET  WS-FIN-LECTURA TO TRUE
+001148     END-IF.
+001150
+001152     IF WS-CKPT-EXISTE
+001154        OPEN EXTEND FILE5
+001156     ELSE
+001158        OPEN OUTPUT FILE5
+001160     END-IF.
+001162
+001164     IF WS-FIL5-CODE IS NOT EQUAL '00'
+001166        DISPLAY '* ERROR EN OPEN EXCEPC = '  WS-FIL5-CODE
+001168        MOVE 9999 TO RETURN-CODE
+001170        SET  WS-FIN-LECTURA TO TRUE
+001172     END-IF.
+001174
+001176     IF WS-CKPT-EXISTE
+001178        OPEN EXTEND FILE6
+001180     ELSE
+001182        OPEN OUTPUT FILE6
+001184     END-IF.
+001186
+001188     IF WS-FIL6-CODE IS NOT EQUAL '00'
+001190        DISPLAY '* ERROR EN OPEN SALNEG = '  WS-FIL6-CODE
+001192        MOVE 9999 TO RETURN-CODE
+001194        SET  WS-FIN-LECTURA TO TRUE
+001196     END-IF.
+001198
+001200     IF WS-CKPT-EXISTE
+001202        OPEN EXTEND FILE7
+001204     ELSE
+001206        OPEN OUTPUT FILE7
+001208     END-IF.
+001210
+001212     IF WS-FIL7-CODE IS NOT EQUAL '00'
+001214        DISPLAY '* ERROR EN OPEN DEVENGO = '  WS-FIL7-CODE
+001216        MOVE 9999 TO RETURN-CODE
+001218        SET  WS-FIN-LECTURA TO TRUE
+001220     END-IF.
+001222
+001224     IF WS-CKPT-EXISTE
+001226        OPEN EXTEND FILE8
+001228     ELSE
+001230        OPEN OUTPUT FILE8
+001232     END-IF.
+001234
+001236     IF WS-FIL8-CODE IS NOT EQUAL '00'
+001238        DISPLAY '* ERROR EN OPEN LISTADO = '  WS-FIL8-CODE
+001240        MOVE 9999 TO RETURN-CODE
+001242        SET  WS-FIN-LECTURA TO TRUE
+001244     END-IF.
+001246
+001248     IF WS-CKPT-EXISTE
+001250        OPEN EXTEND FILE9
+001252     ELSE
+001254        OPEN OUTPUT FILE9
+001256     END-IF.
+001258
+001260     IF WS-FIL9-CODE IS NOT EQUAL '00'
+001262        DISPLAY '* ERROR EN OPEN ACUMULADO = '  WS-FIL9-CODE
+001264        MOVE 9999 TO RETURN-CODE
+001266        SET  WS-FIN-LECTURA TO TRUE
+001268     END-IF.
+001270
+001272     OPEN OUTPUT FILE-CKPT.
+001274     IF WS-FILCKPT-CODE IS NOT EQUAL '00'
+001276        DISPLAY '* ERROR EN OPEN CHECKPOINT = ' WS-FILCKPT-CODE
+001278        MOVE 9999 TO RETURN-CODE
+001280        SET  WS-FIN-LECTURA TO TRUE
+001282     END-IF.
+001284
+001286     PERFORM 3000-LEER-FILE1  THRU F-3000-LEER-FILE1.
+001288     PERFORM 4000-LEER-FILE2  THRU F-4000-LEER-FILE2.
+001290
+001292     IF WS-CKPT-EXISTE
+001294        PERFORM 1200-REPOSICIONAR THRU F-1200-REPOSICIONAR
+001296     END-IF.
+001298
+001300 F-1000-INICIO.   EXIT.
+001302
+001304**************************************
+001306*  FECHA DE PROCESO: SE TOMA DE       *
+001308*  DDPARM SI OPERACIONES LA ENVIO,    *
+001310*  SI NO SE USA LA FECHA DEL SISTEMA  *
+001312**************************************
+001314
+001316 1050-LEER-PARM-FECHA.
+001318
+001320     OPEN INPUT FILE-PARM.
+001322
+001324     IF WS-FILPARM-CODE IS EQUAL '00'
+001326
+001328        READ FILE-PARM INTO WS-REG-PARM
+001330
+001332        IF WS-FILPARM-CODE IS EQUAL '00'
+001334           AND WS-PARM-FECHA IS NOT EQUAL ZEROS
+001336
+001338           MOVE WS-PARM-FECHA-CC TO WS-FECHA-PROC-CC
+001340           MOVE WS-PARM-FECHA-AA TO WS-FECHA-PROC-AA
+001342           MOVE WS-PARM-FECHA-MM TO WS-FECHA-PROC-MM
+001344           MOVE WS-PARM-FECHA-DD TO WS-FECHA-PROC-DD
+001346
+001348           DISPLAY '* FECHA DE PROCESO POR PARAMETRO = '
+001350                                      WS-PARM-FECHA
+001352        ELSE
+001354           ACCEPT WS-FECHA FROM DATE
+001356           MOVE WS-FECHA-AA TO WS-FECHA-PROC-AA
+001358           MOVE WS-FECHA-MM TO WS-FECHA-PROC-MM
+001360           MOVE WS-FECHA-DD TO WS-FECHA-PROC-DD
+001362        END-IF
+001364
+001366        CLOSE FILE-PARM
+001368
+001370     ELSE
+001372
+001374        DISPLAY '* SIN DDPARM, SE TOMA FECHA DEL SISTEMA'
+001376        ACCEPT WS-FECHA FROM DATE
+001378        MOVE WS-FECHA-AA TO WS-FECHA-PROC-AA
+001380        MOVE WS-FECHA-MM TO WS-FECHA-PROC-MM
+001382        MOVE WS-FECHA-DD TO WS-FECHA-PROC-DD
+001384
+001386     END-IF.
+001388
+001390     MOVE WS-FECHA-PROC-CC TO WS-PERIODO-MTD-CC
+001392     MOVE WS-FECHA-PROC-AA TO WS-PERIODO-MTD-AA
+001394     MOVE WS-FECHA-PROC-MM TO WS-PERIODO-MTD-MM
+001396     MOVE WS-FECHA-PROC-CC TO WS-PERIODO-YTD-CC
+001398     MOVE WS-FECHA-PROC-AA TO WS-PERIODO-YTD-AA.
+001400
+001402 F-1050-LEER-PARM-FECHA. EXIT.
+001404
+001406**************************************
+001408*  LECTURA DE CHECKPOINT DE UN RUN    *
+001410*  ANTERIOR ABENDADO, SI EXISTE       *
+001412**************************************
+001414
+001416 1100-LEER-CHECKPOINT.
+001418
+001420     OPEN INPUT FILE-CKPT.
+001422
+001424     IF WS-FILCKPT-CODE IS EQUAL '00'
+001426
+001428        SET WS-NO-FIN-CKPT TO TRUE
+001430        PERFORM 1150-LEER-UN-CKPT THRU F-1150-LEER-UN-CKPT
+001432                  UNTIL WS-FIN-CKPT
+001434
+001436        CLOSE FILE-CKPT
+001438
+001440     ELSE
+001442
+001444        DISPLAY '* SIN CHECKPOINT PREVIO, INICIO NORMAL'
+001446
+001448     END-IF.
+001450
+001452 F-1100-LEER-CHECKPOINT. EXIT.
+001454
+001456 1150-LEER-UN-CKPT.
+001458
+001460     READ FILE-CKPT INTO WS-REG-CKPT
+001462
+001464     EVALUATE WS-FILCKPT-CODE
+001466
+001468        WHEN '00'
+001470           SET WS-CKPT-EXISTE TO TRUE
+001472
+001474        WHEN OTHER
+001476           SET WS-FIN-CKPT TO TRUE
+001478
+001480     END-EVALUATE.
+001482
+001484 F-1150-LEER-UN-CKPT. EXIT.
+001486
+001488**************************************
+001490*  REPOSICIONAR FILE1 Y FILE2 EN EL   *
+001492*  PUNTO DEL ULTIMO CHECKPOINT        *
+001494**************************************
+001496
+001498 1200-REPOSICIONAR.
+001500
+001502     DISPLAY '* REINICIANDO DESDE CHECKPOINT CUENTA: '
+001504                  WS-CKPT-CLAVE
+001506
+001508     SET WS-REPLAYING TO TRUE
+001510
+001512     PERFORM 3000-LEER-FILE1 THRU F-3000-LEER-FILE1
+001514               UNTIL WS-FIN-FILE1
+001516               OR WS-CLAVE1 > WS-CKPT-CLAVE
+001518
+001520     PERFORM 4000-LEER-FILE2 THRU F-4000-LEER-FILE2
+001522               UNTIL WS-FIN-FILE2
+001524               OR WS-CLAVE2 > WS-CKPT-CLAVE
+001526
+001528     SET WS-NO-REPLAYING TO TRUE
+001530
+001532     MOVE WS-CKPT-CANT-GRAB     TO WS-CANT-GRABADOS
+001534     MOVE WS-CKPT-SALDO-CIERRE  TO WS-SALDO-CIERRE
+001536     MOVE WS-CKPT-TOT-CREDITOS  TO WS-TOT-CREDITOS
+001538     MOVE WS-CKPT-TOT-DEBITOS   TO WS-TOT-DEBITOS
+001540     MOVE WS-CKPT-TOT-CRED-DEV  TO WS-TOT-CREDITOS-DEVENGO.
+001542
+001544 F-1200-REPOSICIONAR. EXIT.
+001546                                                                  
+001548************************************** 
+001550*                                    * 
+001552*  CUERPO PRINCIPAL DE PROCESOS      * 
+001554*  LECTURA FILE INPUT CLASIFICADO    * 
+001556*  APAREO ARCHIVOS DE ENTRADA        * 
+001558*                                    * 
+001560************************************** 
+001562                                                                  
+001564 2000-PROCESO. 
+001566                                                                  
+001568*    SON IGUALES; SUMAR APAREADOS      * 
+001570                                                                  
+001572     IF WS-CLAVE1   = WS-CLAVE2 
+001574                                                                  
+001576        ADD 1 TO WS-ENCONTRADOS 
+001578                                                                  
+001580        DISPLAY 'NOVEDAD: '   WS-CLAVE2 
+001582                                                                  
+001584*    LA MONEDA DEL MOVIMIENTO DEBE COINCIDIR CON LA DE LA
+001586*    CUENTA ANTES DE APLICAR EL IMPORTE AL SALDO
+001588
+001590        IF WS-MOV-MONEDA IS NOT EQUAL WS-CLI-MONEDA
+001592
+001594           PERFORM 2215-GRABAR-RECHAZO-MONEDA
+001596                      THRU 2215-GRABAR-RECHAZO-MONEDA-F
+001598
+001600        ELSE
+001602
+001604        ADD WS-MOV-IMPORTE TO WS-CLI-SALDO
+001606
+001608*    ACUMULAR TOTALES DE CONTROL DE DEBITOS Y CREDITOS
+001610
+001612        IF WS-MOV-IMPORTE IS NOT LESS THAN ZERO
+001614           ADD WS-MOV-IMPORTE TO WS-TOT-CREDITOS
+001616           ADD WS-MOV-IMPORTE TO WS-CLI-RUN-CREDITOS
+001618        ELSE
+001620           ADD WS-MOV-IMPORTE TO WS-TOT-DEBITOS
+001622           ADD WS-MOV-IMPORTE TO WS-CLI-RUN-DEBITOS
+001624        END-IF
+001626
+001628*    ACTUALIZAR CANTIDAD Y FECHA DE ULTIMO MOVIMIENTO APLICADO
+001630
+001632        ADD 1 TO WS-CLI-CANT-MOV
+001634        MOVE WS-MOV-FECHA  TO WS-CLI-ULT-FEC-MOV
+001636
+001638        END-IF
+001640
+001642
+001644        PERFORM 4000-LEER-FILE2 
+001646                       THRU  F-4000-LEER-FILE2 
+001648                                                                  
+001650     ELSE 
+001652                                                                  
+001654*    CLAVE1 ES MAYOR QUE CLAVE2 ENTONCES ARMO SALIDA DESDE FILE2
+001656*    NO ENCONTRO CUENTA PARA ACTUALIZAR 
+001658                                                                  
+001660        IF WS-CLAVE1   > WS-CLAVE2
+001662
+001664           ADD 1 TO WS-NO-ENCONTRADO
+001666
+001668           DISPLAY 'NO ENCONTRADO:'  WS-CLAVE2
+001670
+001672           PERFORM 2210-GRABAR-RECHAZO THRU 2210-GRABAR-RECHAZO-F
+001674
+001676           PERFORM 4000-LEER-FILE2
+001678                       THRU   F-4000-LEER-FILE2
+001680
+001682        ELSE 
+001684                                                             
+001686*    CLAVE1 ES MENOR QUE CLAVE2 ENTONCES ARMO SALIDA DESDE FILE1
+001688*    CUENTA SIN MOVIMIENTOS 
+001690                                                             
+001692           PERFORM 2200-GRABAR-SAL  THRU 2200-GRABAR-SAL-F 
+001694                                                             
+001696           PERFORM 3000-LEER-FILE1 
+001698                       THRU  F-3000-LEER-FILE1 
+001700                                                             
+001702        END-IF 
+001704     END-IF. 
+001706                                                             
+001708************************************************************* 
+001710* CONTROL FIN DE ARCHIVOS DE ENTRADA, PARA FIN PROGRAMA 
+001712************************************************************* 
+001714                                                             
+001716     IF WS-FIN-FILE1 AND WS-FIN-FILE2 
+001718        SET  WS-FIN-LECTURA TO TRUE 
+001720     END-IF. 
+001722                                                                
+001724 F-2000-PROCESO. EXIT. 
+001726                                                             
+001728************************************** 
+001730* LECTURA FILE1                      * 
+001732************************************** 
+001734                                                             
+001736 3000-LEER-FILE1.
+001738
+001740     SET WS-CLI-TIPO-NO-OK TO TRUE
+001742
+001744     PERFORM 3010-LEER-UN-FILE1 THRU F-3010-LEER-UN-FILE1
+001746               UNTIL WS-FIN-FILE1 OR WS-CLI-TIPO-OK.
+001748
+001750 F-3000-LEER-FILE1. EXIT.
+001752
+001754**************************************
+001756* LECTURA DE UN REGISTRO DE FILE1     *
+001758* CON VALIDACION DE DOMINIO DE TIPO   *
+001760**************************************
+001762
+001764 3010-LEER-UN-FILE1.
+001766
+001768     READ FILE1   INTO WS-REG-CLIENTE
+001770
+001772     EVALUATE WS-FIL1-CODE
+001774
+001776        WHEN '00'
+001778
+001780           ADD 1 TO WS-LEIDOS-FILE1
+001782
+001784           IF WS-CLI-CLAVE1 IS LESS THAN WS-CLI-CLAVE1-ANT
+001786              DISPLAY '* FILE1 (DDCLIEN) FUERA DE SECUENCIA *'
+001788              DISPLAY '* CLAVE ANTERIOR = ' WS-CLI-CLAVE-ANT
+001790              DISPLAY '* REGISTRO LEIDO = ' WS-REG-CLIENTE
+001792              MOVE 9999 TO RETURN-CODE
+001794              SET WS-FIN-FILE1 TO TRUE
+001796           ELSE
+001798           IF WS-CLI-CLAVE1 IS EQUAL TO WS-CLI-CLAVE1-ANT
+001800              DISPLAY '* FILE1 (DDCLIEN) CLAVE DUPLICADA    *'
+001802              DISPLAY '* CLAVE DUPLICADA = ' WS-CLI-CLAVE
+001804              DISPLAY '* REGISTRO LEIDO  = ' WS-REG-CLIENTE
+001806              MOVE 9999 TO RETURN-CODE
+001808              SET WS-FIN-FILE1 TO TRUE
+001810           ELSE
+001812              MOVE WS-CLI-CLAVE   TO WS-CLI-CLAVE-ANT
+001814
+001816              IF WS-CLI-TIPO-VALIDO
+001818                 SET WS-CLI-TIPO-OK  TO TRUE
+001820                 MOVE WS-CLI-TIPO    TO WS-TIP-DOC1
+001822                 MOVE WS-CLI-CUENTA  TO WS-NRO-DOC1
+001824                 MOVE ZEROS          TO WS-CLI-CANT-MOV
+001826                 MOVE ZEROS          TO WS-CLI-ULT-FEC-MOV
+001828                 MOVE ZEROS          TO WS-CLI-RUN-DEBITOS
+001830                 MOVE ZEROS          TO WS-CLI-RUN-CREDITOS
+001832                 ADD WS-CLI-SALDO    TO WS-SALDO-APERTURA
+001834              ELSE
+001836                 IF WS-NO-REPLAYING
+001838                    PERFORM 3020-GRABAR-EXCEP-FILE1
+001840                                THRU F-3020-GRABAR-EXCEP-FILE1
+001842                 END-IF
+001844              END-IF
+001846           END-IF
+001848           END-IF
+001850
+001852        WHEN '10'
+001854
+001856           SET WS-FIN-FILE1   TO TRUE
+001858           MOVE HIGH-VALUE   TO WS-CLAVE1
+001860
+001862        WHEN OTHER
+001864
+001866           DISPLAY '* ERROR EN LECTURA FILE1   = ' WS-FIL1-CODE
+001868           MOVE 9999 TO RETURN-CODE
+001870           SET WS-FIN-FILE1   TO TRUE
+001872
+001874     END-EVALUATE.
+001876
+001878 F-3010-LEER-UN-FILE1. EXIT.
+001880
+001882**************************************
+001884* EXCEPCION: TIPO DE CUENTA FUERA DE  *
+001886* DOMINIO DOCUMENTADO EN FILE1        *
+001888**************************************
+001890
+001892 3020-GRABAR-EXCEP-FILE1.
+001894
+001896     MOVE 'DDCLIEN '        TO WS-EXC-ORIGEN
+001898     MOVE WS-CLI-NRO        TO WS-EXC-NRO
+001900     MOVE WS-CLI-TIPO       TO WS-EXC-TIPO
+001902     MOVE WS-CLI-CUENTA     TO WS-EXC-CUENTA
+001904     MOVE WS-CLI-SALDO      TO WS-EXC-IMPORTE
+001906     MOVE ZEROS             TO WS-EXC-FECHA
+001908     MOVE '02'              TO WS-EXC-MOTIVO
+001910
+001912     WRITE REG-FILE5    FROM WS-REG-EXCEPCION
+001914
+001916     EVALUATE WS-FIL5-CODE
+001918
+001920        WHEN '00'
+001922           ADD 1 TO WS-CANT-EXCEPCIONES
+001924
+001926        WHEN OTHER
+001928           DISPLAY '* ERROR EN GRABAR EXCEPC = ' WS-FIL5-CODE
+001930           MOVE 9999 TO RETURN-CODE
+001932           SET WS-FIN-LECTURA  TO TRUE
+001934
+001936     END-EVALUATE.
+001938
+001940 F-3020-GRABAR-EXCEP-FILE1. EXIT.
+001942                                                                   
+001944************************************** 
+001946* LECTURA FILE2                      * 
+001948************************************** 
+001950                                                                   
+001952 4000-LEER-FILE2.
+001954
+001956     SET WS-MOV-TIPO-NO-OK TO TRUE
+001958
+001960     PERFORM 4010-LEER-UN-FILE2 THRU F-4010-LEER-UN-FILE2
+001962               UNTIL WS-FIN-FILE2 OR WS-MOV-TIPO-OK.
+001964
+001966 F-4000-LEER-FILE2. EXIT.
+001968
+001970**************************************
+001972* LECTURA DE UN REGISTRO DE FILE2     *
+001974* CON VALIDACION DE DOMINIO DE TIPO   *
+001976**************************************
+001978
+001980 4010-LEER-UN-FILE2.
+001982
+001984     READ FILE2   INTO WS-REG-MOVIMI
+001986
+001988     EVALUATE WS-FIL2-CODE
+001990
+001992        WHEN '00'
+001994
+001996           ADD 1 TO WS-LEIDOS-FILE2
+001998
+002000           IF WS-MOV-CLAVE IS LESS THAN WS-MOV-CLAVE-ANT
+002002              DISPLAY '* FILE2 (DDMOVIM) FUERA DE SECUENCIA *'
+002004              DISPLAY '* CLAVE ANTERIOR = ' WS-MOV-CLAVE-ANT
+002006              DISPLAY '* REGISTRO LEIDO = ' WS-REG-MOVIMI
+002008              MOVE 9999 TO RETURN-CODE
+002010              SET WS-FIN-FILE2 TO TRUE
+002012           ELSE
+002014              MOVE WS-MOV-CLAVE   TO WS-MOV-CLAVE-ANT
+002016
+002018              IF WS-MOV-TIPO-VALIDO
+002020                 SET WS-MOV-TIPO-OK  TO TRUE
+002022                 MOVE WS-MOV-TIPO    TO WS-TIP-DOC2
+002024                 MOVE WS-MOV-CUENTA  TO WS-NRO-DOC2
+002026              ELSE
+002028                 IF WS-NO-REPLAYING
+002030                    PERFORM 4020-GRABAR-EXCEP-FILE2
+002032                                THRU F-4020-GRABAR-EXCEP-FILE2
+002034                 END-IF
+002036              END-IF
+002038           END-IF
+002040
+002042        WHEN '10'
+002044
+002046           SET WS-FIN-FILE2   TO TRUE
+002048           MOVE HIGH-VALUE   TO WS-CLAVE2
+002050
+002052        WHEN OTHER
+002054
+002056           DISPLAY '* ERROR EN LECTURA FILE2   = ' WS-FIL2-CODE
+002058           MOVE 9999 TO RETURN-CODE
+002060           SET WS-FIN-FILE2   TO TRUE
+002062
+002064     END-EVALUATE.
+002066
+002068 F-4010-LEER-UN-FILE2. EXIT.
+002070
+002072**************************************
+002074* EXCEPCION: TIPO DE MOVIMIENTO FUERA *
+002076* DE DOMINIO DOCUMENTADO EN FILE2     *
+002078**************************************
+002080
+002082 4020-GRABAR-EXCEP-FILE2.
+002084
+002086     MOVE 'DDMOVIM '        TO WS-EXC-ORIGEN
+002088     MOVE WS-MOV-NRO        TO WS-EXC-NRO
+002090     MOVE WS-MOV-TIPO       TO WS-EXC-TIPO
+002092     MOVE WS-MOV-CUENTA     TO WS-EXC-CUENTA
+002094     MOVE WS-MOV-IMPORTE    TO WS-EXC-IMPORTE
+002096     MOVE WS-MOV-FECHA      TO WS-EXC-FECHA
+002098     MOVE '02'              TO WS-EXC-MOTIVO
+002100
+002102     WRITE REG-FILE5    FROM WS-REG-EXCEPCION
+002104
+002106     EVALUATE WS-FIL5-CODE
+002108
+002110        WHEN '00'
+002112           ADD 1 TO WS-CANT-EXCEPCIONES
+002114
+002116        WHEN OTHER
+002118           DISPLAY '* ERROR EN GRABAR EXCEPC = ' WS-FIL5-CODE
+002120           MOVE 9999 TO RETURN-CODE
+002122           SET WS-FIN-LECTURA  TO TRUE
+002124
+002126     END-EVALUATE.
+002128
+002130 F-4020-GRABAR-EXCEP-FILE2. EXIT.
+002132                                                                   
+002134************************************** 
+002136*  GRABAR SALIDA                    * 
+002138************************************** 
+002140                                                                   
+002142 2200-GRABAR-SAL.
+002144
+002146*    DEVENGAR INTERESES DE PLAZO FIJO ANTES DE GRABAR LA SALIDA
+002148
+002150     IF WS-CLI-TIPO = 04
+002152        PERFORM 2240-DEVENGAR-INTERES-PF
+002154                    THRU F-2240-DEVENGAR-INTERES-PF
+002156     END-IF
+002158
+002160*    ACUMULAR ACTIVIDAD DEL MES (MTD) Y DEL ANIO (YTD)
+002162
+002164     PERFORM 2270-ACTUALIZAR-MTD-YTD
+002166                 THRU F-2270-ACTUALIZAR-MTD-YTD
+002168
+002170*    SALDO NEGATIVO EN CAJA DE AHORROS O PLAZO FIJO: NO ES UN
+002172*    DESCUBIERTO AUTORIZADO COMO EN CUENTA CORRIENTE (02)
+002174
+002176     IF WS-CLI-SALDO IS LESS THAN ZERO
+002178        AND (WS-CLI-TIPO = 03 OR WS-CLI-TIPO = 04)
+002180        PERFORM 2230-GRABAR-SALDO-NEG THRU F-2230-GRABAR-SALDO-NEG
+002182     END-IF
+002184
+002186*    LISTADO IMPRESO PARA CONSULTA DE SUCURSAL
+002188
+002190     PERFORM 2260-IMPRIMIR-DETALLE THRU F-2260-IMPRIMIR-DETALLE
+002192
+002194*    FAN OUT POR WS-CLI-TIPO: 02 CC / 03 CA / 04 PF
+002196
+002198     EVALUATE WS-CLI-TIPO
+002200
+002202        WHEN 02
+002204           WRITE REG-FILE3CC   FROM WS-REG-CLIENTE
+002206           MOVE WS-FIL3-CODE   TO WS-FIL3SAL-CODE
+002208
+002210        WHEN 03
+002212           WRITE REG-FILE3CA   FROM WS-REG-CLIENTE
+002214           MOVE WS-FIL3CA-CODE TO WS-FIL3SAL-CODE
+002216
+002218        WHEN 04
+002220           WRITE REG-FILE3PF   FROM WS-REG-CLIENTE
+002222           MOVE WS-FIL3PF-CODE TO WS-FIL3SAL-CODE
+002224
+002226     END-EVALUATE
+002228
+002230     EVALUATE WS-FIL3SAL-CODE
+002232
+002234        WHEN '00'
+002236
+002238           ADD 1 TO WS-CANT-GRABADOS
+002240           ADD WS-CLI-SALDO TO WS-SALDO-CIERRE
+002242           PERFORM 2205-GRABAR-CHECKPOINT
+002244                       THRU F-2205-GRABAR-CHECKPOINT
+002246
+002248        WHEN '10'
+002250
+002252           CONTINUE
+002254
+002256        WHEN OTHER
+002258
+002260           DISPLAY '* ERROR EN GRABAR VALIDOS = ' WS-FIL3SAL-CODE
+002262           MOVE 9999 TO RETURN-CODE
+002264           SET WS-FIN-LECTURA  TO TRUE
+002266
+002268     END-EVALUATE.
+002270
+002272 2200-GRABAR-SAL-F.  EXIT.
+002274
+002276**************************************
+002278*  GRABAR CHECKPOINT CADA N REGISTROS *
+002280*  PARA PERMITIR REINICIO DEL RUN     *
+002282**************************************
+002284
+002286 2205-GRABAR-CHECKPOINT.
+002288
+002290     ADD 1 TO WS-CKPT-CONTADOR
+002292
+002294     IF WS-CKPT-CONTADOR NOT LESS THAN WS-CKPT-INTERVALO
+002296
+002298        MOVE WS-CLI-TIPO      TO WS-CKPT-TIPO
+002300        MOVE WS-CLI-CUENTA    TO WS-CKPT-CUENTA
+002302        MOVE WS-CANT-GRABADOS TO WS-CKPT-CANT-GRAB
+002304        MOVE WS-SALDO-CIERRE  TO WS-CKPT-SALDO-CIERRE
+002306        MOVE WS-TOT-CREDITOS  TO WS-CKPT-TOT-CREDITOS
+002308        MOVE WS-TOT-DEBITOS   TO WS-CKPT-TOT-DEBITOS
+002310        MOVE WS-TOT-CREDITOS-DEVENGO TO WS-CKPT-TOT-CRED-DEV
+002312
+002314        WRITE REG-FILE-CKPT FROM WS-REG-CKPT
+002316
+002318        MOVE ZEROS TO WS-CKPT-CONTADOR
+002320
+002322     END-IF.
+002324
+002326 F-2205-GRABAR-CHECKPOINT. EXIT.
+002328
+002330**************************************
+002332*  GRABAR REPORTE DE SALDOS NEGATIVOS *
+002334*  EN CAJA DE AHORROS Y PLAZO FIJO    *
+002336**************************************
+002338
+002340 2230-GRABAR-SALDO-NEG.
+002342
+002344     MOVE WS-CLI-TIPO      TO WS-SNEG-TIPO
+002346     MOVE WS-CLI-CUENTA    TO WS-SNEG-CUENTA
+002348     MOVE WS-CLI-NRO       TO WS-SNEG-NRO
+002350     MOVE WS-CLI-SALDO     TO WS-SNEG-SALDO
+002352
+002354     WRITE REG-FILE6    FROM WS-REG-SALDO-NEG
+002356
+002358     EVALUATE WS-FIL6-CODE
+002360
+002362        WHEN '00'
+002364
+002366           EVALUATE WS-CLI-TIPO
+002368              WHEN 03
+002370                 ADD 1 TO WS-CANT-NEG-CA
+002372              WHEN 04
+002374                 ADD 1 TO WS-CANT-NEG-PF
+002376           END-EVALUATE
+002378
+002380        WHEN OTHER
+002382
+002384           DISPLAY '* ERROR EN GRABAR SALNEG = ' WS-FIL6-CODE
+002386           MOVE 9999 TO RETURN-CODE
+002388           SET WS-FIN-LECTURA  TO TRUE
+002390
+002392     END-EVALUATE.
+002394
+002396 F-2230-GRABAR-SALDO-NEG. EXIT.
+002398
+002400**************************************
+002402*  DEVENGAR INTERES DE PLAZO FIJO Y   *
+002404*  GRABAR EL MOVIMIENTO GENERADO      *
+002406**************************************
+002408
+002410 2240-DEVENGAR-INTERES-PF.
+002412
+002414*    NO DEVENGAR MAS DE UNA VEZ POR PERIODO (AAAAMM), YA QUE LA
+002416*    TASA ES NOMINAL ANUAL/12 Y REPRESENTA UN MES COMPLETO; SI
+002418*    EL JOB SE CORRE MAS DE UNA VEZ EN EL MISMO PERIODO NO SE
+002420*    VUELVE A DEVENGAR (VER 2270-ACTUALIZAR-MTD-YTD PARA EL
+002422*    MISMO CRITERIO APLICADO AL MTD/YTD)
+002424
+002426     IF WS-PERIODO-MTD NOT EQUAL WS-CLI-PF-ULT-PERIODO
+002428
+002430        MOVE WS-PERIODO-MTD TO WS-CLI-PF-ULT-PERIODO
+002432
+002434*    TASA NOMINAL ANUAL / 12 SOBRE EL SALDO ACTUAL
+002436
+002438        COMPUTE WS-CLI-DEV-INTERES ROUNDED =
+002440                   WS-CLI-SALDO * WS-CLI-PF-TASA / 1200
+002442
+002444        IF WS-CLI-DEV-INTERES NOT EQUAL ZERO
+002446
+002448           ADD WS-CLI-DEV-INTERES TO WS-CLI-SALDO
+002450           ADD WS-CLI-DEV-INTERES TO WS-TOT-CREDITOS-DEVENGO
+002452           ADD WS-CLI-DEV-INTERES TO WS-CLI-RUN-CREDITOS
+002454           ADD 1                  TO WS-CLI-CANT-MOV
+002456           MOVE WS-FECHA-PROCESO  TO WS-CLI-ULT-FEC-MOV
+002458
+002460           MOVE WS-CLI-TIPO        TO WS-DEV-TIPO
+002462           MOVE WS-CLI-CUENTA      TO WS-DEV-CUENTA
+002464           MOVE WS-CLI-NRO         TO WS-DEV-NRO
+002466           MOVE WS-CLI-DEV-INTERES TO WS-DEV-IMPORTE
+002468           MOVE WS-FECHA-PROCESO   TO WS-DEV-FECHA
+002470
+002472           WRITE REG-FILE7    FROM WS-REG-DEVENGO
+002474
+002476           EVALUATE WS-FIL7-CODE
+002478
+002480              WHEN '00'
+002482                 ADD 1 TO WS-CANT-DEVENGOS
+002484
+002486              WHEN OTHER
+002488                 DISPLAY '* ERROR EN GRABAR DEVENGO = '
+002490                                            WS-FIL7-CODE
+002492                 MOVE 9999 TO RETURN-CODE
+002494                 SET WS-FIN-LECTURA  TO TRUE
+002496
+002498           END-EVALUATE
+002500
+002502        END-IF
+002504
+002506     END-IF.
+002508
+002510 F-2240-DEVENGAR-INTERES-PF. EXIT.
+002512
+002514**************************************
+002516*  IMPRIMIR CABECERA DE PAGINA DEL    *
+002518*  LISTADO DE CLIENTES                *
+002520**************************************
+002522
+002524 2250-IMPRIMIR-CABECERA.
+002526
+002528     ADD 1                 TO WS-LIS-PAGINA
+002530     MOVE WS-FECHA-PROCESO TO WS-LIS-CAB-FECHA
+002532     MOVE WS-LIS-PAGINA    TO WS-LIS-CAB-PAGINA
+002534
+002536     WRITE REG-FILE8    FROM WS-REG-LISTADO-CAB
+002538
+002540     EVALUATE WS-FIL8-CODE
+002542
+002544        WHEN '00'
+002546           MOVE ZEROS TO WS-LIS-LINEA
+002548
+002550        WHEN OTHER
+002552           DISPLAY '* ERROR EN GRABAR LISTADO = ' WS-FIL8-CODE
+002554           MOVE 9999 TO RETURN-CODE
+002556           SET WS-FIN-LECTURA  TO TRUE
+002558
+002560     END-EVALUATE.
+002562
+002564 F-2250-IMPRIMIR-CABECERA. EXIT.
+002566
+002568**************************************
+002570*  IMPRIMIR UNA LINEA DE DETALLE DEL  *
+002572*  LISTADO DE CLIENTES                *
+002574**************************************
+002576
+002578 2260-IMPRIMIR-DETALLE.
+002580
+002582     IF WS-LIS-LINEA = ZERO
+002584        OR WS-LIS-LINEA NOT LESS THAN WS-LIS-MAX-LINEAS
+002586        PERFORM 2250-IMPRIMIR-CABECERA
+002588                    THRU F-2250-IMPRIMIR-CABECERA
+002590     END-IF
+002592
+002594     MOVE WS-CLI-NRO       TO WS-LIS-DET-NRO
+002596     MOVE WS-CLI-CUENTA    TO WS-LIS-DET-CUENTA
+002598     MOVE WS-CLI-SALDO     TO WS-LIS-DET-SALDO
+002600
+002602     EVALUATE WS-CLI-TIPO
+002604        WHEN 02  MOVE 'CUENTA CORRIENTE' TO WS-LIS-DET-TIPO
+002606        WHEN 03  MOVE 'CAJA DE AHORROS'  TO WS-LIS-DET-TIPO
+002608        WHEN 04  MOVE 'PLAZO FIJO'       TO WS-LIS-DET-TIPO
+002610        WHEN OTHER
+002612                 MOVE 'TIPO DESCONOCIDO' TO WS-LIS-DET-TIPO
+002614     END-EVALUATE
+002616
+002618     WRITE REG-FILE8    FROM WS-REG-LISTADO-DET
+002620
+002622     EVALUATE WS-FIL8-CODE
+002624
+002626        WHEN '00'
+002628           ADD 1 TO WS-LIS-LINEA
+002630
+002632        WHEN OTHER
+002634           DISPLAY '* ERROR EN GRABAR LISTADO = ' WS-FIL8-CODE
+002636           MOVE 9999 TO RETURN-CODE
+002638           SET WS-FIN-LECTURA  TO TRUE
+002640
+002642     END-EVALUATE.
+002644
+002646 F-2260-IMPRIMIR-DETALLE. EXIT.
+002648
+002650**************************************
+002652*  ACTUALIZAR ACUMULADOS MTD / YTD   *
+002654*  DE LA CUENTA Y GRABAR EL RESUMEN  *
+002656**************************************
+002658
+002660 2270-ACTUALIZAR-MTD-YTD.
+002662
+002664*    SI EL PERIODO GRABADO EN EL CLIENTE ES DISTINTO DEL
+002666*    PERIODO DE PROCESO, ARRANCA UN NUEVO ACUMULADO MTD
+002668
+002670     IF WS-CLI-MTD-PERIODO NOT EQUAL WS-PERIODO-MTD
+002672        MOVE WS-PERIODO-MTD    TO WS-CLI-MTD-PERIODO
+002674        MOVE ZEROS             TO WS-CLI-MTD-DEBITOS
+002676        MOVE ZEROS             TO WS-CLI-MTD-CREDITOS
+002678        MOVE ZEROS             TO WS-CLI-MTD-CANT-MOV
+002680     END-IF.
+002682
+002684*    IDEM PARA EL ACUMULADO YTD, COMPARANDO SOLO EL ANIO
+002686
+002688     IF WS-CLI-YTD-PERIODO NOT EQUAL WS-PERIODO-YTD
+002690        MOVE WS-PERIODO-YTD    TO WS-CLI-YTD-PERIODO
+002692        MOVE ZEROS             TO WS-CLI-YTD-DEBITOS
+002694        MOVE ZEROS             TO WS-CLI-YTD-CREDITOS
+002696        MOVE ZEROS             TO WS-CLI-YTD-CANT-MOV
+002698     END-IF.
+002700
+002702     IF WS-CLI-RUN-DEBITOS NOT EQUAL ZERO
+002704        OR WS-CLI-RUN-CREDITOS NOT EQUAL ZERO
+002706
+002708*    SI ESTE MISMO DIA YA HABIA ACTUALIZADO EL MTD/YTD DE LA
+002710*    CUENTA (REPROCESO DEL DIA POR UN ARCHIVO DE CORRECCION),
+002712*    PRIMERO SE DESHACE EL APORTE DE LA CORRIDA ANTERIOR PARA
+002714*    ESE MISMO DIA, EVITANDO DUPLICARLO EN VEZ DE REEMPLAZARLO
+002716
+002718        IF WS-CLI-ACUM-ULT-FECHA EQUAL WS-FECHA-PROCESO
+002720           SUBTRACT WS-CLI-ACUM-ULT-DEBITOS
+002722                       FROM WS-CLI-MTD-DEBITOS
+002724           SUBTRACT WS-CLI-ACUM-ULT-CREDITOS
+002726                       FROM WS-CLI-MTD-CREDITOS
+002728           SUBTRACT WS-CLI-ACUM-ULT-CANT-MOV
+002730                       FROM WS-CLI-MTD-CANT-MOV
+002732           SUBTRACT WS-CLI-ACUM-ULT-DEBITOS
+002734                       FROM WS-CLI-YTD-DEBITOS
+002736           SUBTRACT WS-CLI-ACUM-ULT-CREDITOS
+002738                       FROM WS-CLI-YTD-CREDITOS
+002740           SUBTRACT WS-CLI-ACUM-ULT-CANT-MOV
+002742                       FROM WS-CLI-YTD-CANT-MOV
+002744        END-IF
+002746
+002748        ADD WS-CLI-RUN-DEBITOS  TO WS-CLI-MTD-DEBITOS
+002750        ADD WS-CLI-RUN-CREDITOS TO WS-CLI-MTD-CREDITOS
+002752        ADD WS-CLI-CANT-MOV     TO WS-CLI-MTD-CANT-MOV
+002754
+002756        ADD WS-CLI-RUN-DEBITOS  TO WS-CLI-YTD-DEBITOS
+002758        ADD WS-CLI-RUN-CREDITOS TO WS-CLI-YTD-CREDITOS
+002760        ADD WS-CLI-CANT-MOV     TO WS-CLI-YTD-CANT-MOV
+002762
+002764        MOVE WS-FECHA-PROCESO   TO WS-CLI-ACUM-ULT-FECHA
+002766        MOVE WS-CLI-RUN-DEBITOS  TO WS-CLI-ACUM-ULT-DEBITOS
+002768        MOVE WS-CLI-RUN-CREDITOS TO WS-CLI-ACUM-ULT-CREDITOS
+002770        MOVE WS-CLI-CANT-MOV     TO WS-CLI-ACUM-ULT-CANT-MOV
+002772
+002774        MOVE WS-CLI-NRO           TO WS-ACU-NRO
+002776        MOVE WS-CLI-TIPO          TO WS-ACU-TIPO
+002778        MOVE WS-CLI-CUENTA        TO WS-ACU-CUENTA
+002780        MOVE WS-CLI-MTD-PERIODO   TO WS-ACU-MTD-PERIODO
+002782        MOVE WS-CLI-MTD-DEBITOS   TO WS-ACU-MTD-DEBITOS
+002784        MOVE WS-CLI-MTD-CREDITOS  TO WS-ACU-MTD-CREDITOS
+002786        MOVE WS-CLI-MTD-CANT-MOV  TO WS-ACU-MTD-CANT-MOV
+002788        MOVE WS-CLI-YTD-PERIODO   TO WS-ACU-YTD-PERIODO
+002790        MOVE WS-CLI-YTD-DEBITOS   TO WS-ACU-YTD-DEBITOS
+002792        MOVE WS-CLI-YTD-CREDITOS  TO WS-ACU-YTD-CREDITOS
+002794        MOVE WS-CLI-YTD-CANT-MOV  TO WS-ACU-YTD-CANT-MOV
+002796
+002798        WRITE REG-FILE9 FROM WS-REG-ACUMULADO
+002800
+002802        EVALUATE WS-FIL9-CODE
+002804           WHEN '00'
+002806              ADD 1 TO WS-CANT-ACUMULADOS
+002808           WHEN OTHER
+002810              DISPLAY '* ERROR EN GRABAR ACUMULADO = '
+002812                                         WS-FIL9-CODE
+002814              MOVE 9999 TO RETURN-CODE
+002816              SET WS-FIN-LECTURA  TO TRUE
+002818        END-EVALUATE
+002820
+002822     END-IF.
+002824
+002826 F-2270-ACTUALIZAR-MTD-YTD. EXIT.
+002828
+002830**************************************
+002832*  GRABAR RECHAZOS DE MOVIMIENTOS   *
+002834*  MOVIMIENTO SIN CUENTA EN MAESTRO *
+002836**************************************
+002838
+002840 2210-GRABAR-RECHAZO.
+002842
+002844     MOVE WS-MOV-NRO       TO WS-RCH-NRO
+002846     MOVE WS-MOV-TIPO      TO WS-RCH-TIPO
+002848     MOVE WS-MOV-CUENTA    TO WS-RCH-CUENTA
+002850     MOVE WS-MOV-IMPORTE   TO WS-RCH-IMPORTE
+002852     MOVE WS-MOV-FECHA     TO WS-RCH-FECHA
+002854     MOVE '01'             TO WS-RCH-MOTIVO
+002856     MOVE SPACES           TO WS-RCH-MOV-MONEDA
+002858     MOVE SPACES           TO WS-RCH-CLI-MONEDA
+002860
+002862     WRITE REG-FILE4    FROM WS-REG-RECHAZO
+002864
+002866     EVALUATE WS-FIL4-CODE
+002868
+002870        WHEN '00'
+002872
+002874           ADD 1 TO WS-CANT-RECHAZADOS
+002876
+002878        WHEN OTHER
+002880
+002882           DISPLAY '* ERROR EN GRABAR RECHAZOS = ' WS-FIL4-CODE
+002884           MOVE 9999 TO RETURN-CODE
+002886           SET WS-FIN-LECTURA  TO TRUE
+002888
+002890     END-EVALUATE.
+002892
+002894 2210-GRABAR-RECHAZO-F.  EXIT.
+002896
+002898**************************************
+002900*  GRABAR RECHAZOS DE MOVIMIENTOS   *
+002902*  MONEDA DISTINTA A LA DE LA CUENTA *
+002904**************************************
+002906
+002908 2215-GRABAR-RECHAZO-MONEDA.
+002910
+002912     MOVE WS-MOV-NRO       TO WS-RCH-NRO
+002914     MOVE WS-MOV-TIPO      TO WS-RCH-TIPO
+002916     MOVE WS-MOV-CUENTA    TO WS-RCH-CUENTA
+002918     MOVE WS-MOV-IMPORTE   TO WS-RCH-IMPORTE
+002920     MOVE WS-MOV-FECHA     TO WS-RCH-FECHA
+002922     MOVE '02'             TO WS-RCH-MOTIVO
+002924     MOVE WS-MOV-MONEDA    TO WS-RCH-MOV-MONEDA
+002926     MOVE WS-CLI-MONEDA    TO WS-RCH-CLI-MONEDA
+002928
+002930     DISPLAY '* RECHAZO POR MONEDA, CUENTA = ' WS-MOV-CLAVE
+002932                ' MOV = ' WS-MOV-MONEDA ' CTA = ' WS-CLI-MONEDA
+002934
+002936     WRITE REG-FILE4    FROM WS-REG-RECHAZO
+002938
+002940     EVALUATE WS-FIL4-CODE
+002942
+002944        WHEN '00'
+002946
+002948           ADD 1 TO WS-CANT-RECH-MONEDA
+002950
+002952        WHEN OTHER
+002954
+002956           DISPLAY '* ERROR EN GRABAR RECHAZOS = ' WS-FIL4-CODE
+002958           MOVE 9999 TO RETURN-CODE
+002960           SET WS-FIN-LECTURA  TO TRUE
+002962
+002964     END-EVALUATE.
+002966
+002968 2215-GRABAR-RECHAZO-MONEDA-F.  EXIT.
+002970
+002972**************************************
+002974*  CONCILIAR SALDO DE APERTURA CONTRA *
+002976*  SALDO DE CIERRE Y NETO DE MOVIMI.  *
+002978**************************************
+002980
+002982 9500-CONCILIAR-SALDOS.
+002984
+002986     COMPUTE WS-SALDO-CIERRE-TEOR =
+002988                WS-SALDO-APERTURA + WS-TOT-CREDITOS
+002990                                  + WS-TOT-DEBITOS
+002992                                  + WS-TOT-CREDITOS-DEVENGO
+002994
+002996     IF WS-SALDO-CIERRE-TEOR NOT EQUAL WS-SALDO-CIERRE
+002998
+003000        DISPLAY '* ERROR DE CONCILIACION DE SALDOS      *'
+003002        DISPLAY '* SALDO APERTURA       = ' WS-SALDO-APERTURA
+003004        DISPLAY '* SALDO CIERRE TEORICO = ' WS-SALDO-CIERRE-TEOR
+003006        DISPLAY '* SALDO CIERRE REAL    = ' WS-SALDO-CIERRE
+003008        MOVE 9999 TO RETURN-CODE
+003010
+003012     END-IF.
+003014
+003016 F-9500-CONCILIAR-SALDOS. EXIT.
+003018
+003020**************************************
+003022*                                 *
+003024*  CUERPO FINAL CIERRE DE FILES      *
+003026*                                 * 
+003028************************************** 
+003030                                                                 
+003032 9999-FINAL. 
+003034                                                           
+003036     CLOSE FILE1. 
+003038        IF WS-FIL1-CODE IS NOT EQUAL '00' 
+003040           DISPLAY '* ERROR EN CLOSE FILE1   = ' 
+003042                                      WS-FIL1-CODE 
+003044           MOVE 9999 TO RETURN-CODE 
+003046           SET WS-FIN-LECTURA TO TRUE 
+003048        END-IF. 
+003050                                                           
+003052     CLOSE  FILE2 
+003054        IF WS-FIL2-CODE IS NOT EQUAL '00' 
+003056           DISPLAY '* ERROR EN CLOSE FILE2    =' 
+003058                                      WS-FIL2-CODE 
+003060           MOVE 9999 TO RETURN-CODE 
+003062           SET WS-FIN-LECTURA TO TRUE 
+003064        END-IF. 
+003066                                                           
+003068     CLOSE  FILE3CC
+003070        IF WS-FIL3-CODE IS NOT EQUAL '00'
+003072           DISPLAY '* ERROR EN CLOSE FILE3CC  ='
+003074                                      WS-FIL3-CODE
+003076           MOVE 9999 TO RETURN-CODE
+003078           SET WS-FIN-LECTURA TO TRUE
+003080        END-IF.
+003082
+003084     CLOSE  FILE3CA
+003086        IF WS-FIL3CA-CODE IS NOT EQUAL '00'
+003088           DISPLAY '* ERROR EN CLOSE FILE3CA  ='
+003090                                      WS-FIL3CA-CODE
+003092           MOVE 9999 TO RETURN-CODE
+003094           SET WS-FIN-LECTURA TO TRUE
+003096        END-IF.
+003098
+003100     CLOSE  FILE3PF
+003102        IF WS-FIL3PF-CODE IS NOT EQUAL '00'
+003104           DISPLAY '* ERROR EN CLOSE FILE3PF  ='
+003106                                      WS-FIL3PF-CODE
+003108           MOVE 9999 TO RETURN-CODE
+003110           SET WS-FIN-LECTURA TO TRUE
+003112        END-IF.
+003114
+003116     CLOSE  FILE4
+003118        IF WS-FIL4-CODE IS NOT EQUAL '00'
+003120           DISPLAY '* ERROR EN CLOSE FILE4    ='
+003122                                      WS-FIL4-CODE
+003124           MOVE 9999 TO RETURN-CODE
+003126           SET WS-FIN-LECTURA TO TRUE
+003128        END-IF.
+003130
+003132     CLOSE  FILE-CKPT
+003134        IF WS-FILCKPT-CODE IS NOT EQUAL '00'
+003136           DISPLAY '* ERROR EN CLOSE CHECKPOINT ='
+003138                                      WS-FILCKPT-CODE
+003140           MOVE 9999 TO RETURN-CODE
+003142           SET WS-FIN-LECTURA TO TRUE
+003144        END-IF.
+003146
+003148*    SI EL RUN TERMINO SIN ERRORES SE VACIA EL CHECKPOINT PARA
+003150*    QUE EL PROXIMO RUN NO LO INTERPRETE COMO UN REINICIO DE
+003152*    UN RUN ANTERIOR QUE EN REALIDAD TERMINO BIEN
+003154
+003156     IF RETURN-CODE IS EQUAL ZERO
+003158        OPEN OUTPUT FILE-CKPT
+003160        IF WS-FILCKPT-CODE IS NOT EQUAL '00'
+003162           DISPLAY '* ERROR EN RESET CHECKPOINT (O) ='
+003164                                      WS-FILCKPT-CODE
+003166           MOVE 9999 TO RETURN-CODE
+003168        ELSE
+003170           CLOSE FILE-CKPT
+003172           IF WS-FILCKPT-CODE IS NOT EQUAL '00'
+003174              DISPLAY '* ERROR EN RESET CHECKPOINT (C) ='
+003176                                         WS-FILCKPT-CODE
+003178              MOVE 9999 TO RETURN-CODE
+003180           END-IF
+003182        END-IF
+003184     END-IF.
+003186
+003188     CLOSE  FILE5
+003190        IF WS-FIL5-CODE IS NOT EQUAL '00'
+003192           DISPLAY '* ERROR EN CLOSE EXCEPCIONES ='
+003194                                      WS-FIL5-CODE
+003196           MOVE 9999 TO RETURN-CODE
+003198           SET WS-FIN-LECTURA TO TRUE
+003200        END-IF.
+003202
+003204     CLOSE  FILE6
+003206        IF WS-FIL6-CODE IS NOT EQUAL '00'
+003208           DISPLAY '* ERROR EN CLOSE SALDOS NEG ='
+003210                                      WS-FIL6-CODE
+003212           MOVE 9999 TO RETURN-CODE
+003214           SET WS-FIN-LECTURA TO TRUE
+003216        END-IF.
+003218
+003220     CLOSE  FILE7
+003222        IF WS-FIL7-CODE IS NOT EQUAL '00'
+003224           DISPLAY '* ERROR EN CLOSE DEVENGO ='
+003226                                      WS-FIL7-CODE
+003228           MOVE 9999 TO RETURN-CODE
+003230           SET WS-FIN-LECTURA TO TRUE
+003232        END-IF.
+003234
+003236     CLOSE  FILE8
+003238        IF WS-FIL8-CODE IS NOT EQUAL '00'
+003240           DISPLAY '* ERROR EN CLOSE LISTADO ='
+003242                                      WS-FIL8-CODE
+003244           MOVE 9999 TO RETURN-CODE
+003246           SET WS-FIN-LECTURA TO TRUE
+003248        END-IF.
+003250
+003252     CLOSE  FILE9
+003254        IF WS-FIL9-CODE IS NOT EQUAL '00'
+003256           DISPLAY '* ERROR EN CLOSE ACUMULADO ='
+003258                                      WS-FIL9-CODE
+003260           MOVE 9999 TO RETURN-CODE
+003262           SET WS-FIN-LECTURA TO TRUE
+003264        END-IF.
+003266
+003268************************************** 
+003270*   MOSTRAR TOTALES DE CONTROL 
+003272************************************** 
+003274                                                      
+003276     DISPLAY WS-LEYEN-FILE1 WS-LEIDOS-FILE1. 
+003278     DISPLAY WS-LEYEN-FILE2 WS-LEIDOS-FILE2. 
+003280     DISPLAY WS-LEYEN-ENCONTRADOS WS-ENCONTRADOS.
+003282     DISPLAY WS-LEYEN-NO-ENCONTRADO  WS-NO-ENCONTRADO.
+003284     DISPLAY WS-LEYEN-RECHAZADOS     WS-CANT-RECHAZADOS.
+003286     DISPLAY WS-LEYEN-RECH-MONEDA    WS-CANT-RECH-MONEDA.
+003288     DISPLAY WS-LEYEN-TOT-CREDITOS   WS-TOT-CREDITOS.
+003290     DISPLAY WS-LEYEN-TOT-DEBITOS    WS-TOT-DEBITOS.
+003292     DISPLAY WS-LEYEN-TOT-CRED-DEV   WS-TOT-CREDITOS-DEVENGO.
+003294     DISPLAY WS-LEYEN-EXCEPCIONES    WS-CANT-EXCEPCIONES.
+003296     DISPLAY WS-LEYEN-NEG-CA         WS-CANT-NEG-CA.
+003298     DISPLAY WS-LEYEN-NEG-PF         WS-CANT-NEG-PF.
+003300     DISPLAY WS-LEYEN-DEVENGOS       WS-CANT-DEVENGOS.
+003302     DISPLAY WS-LEYEN-SALDO-APERT    WS-SALDO-APERTURA.
+003304     DISPLAY WS-LEYEN-SALDO-CIERRE   WS-SALDO-CIERRE.
+003306     DISPLAY WS-LEYEN-ACUMULADOS     WS-CANT-ACUMULADOS.
+003308
+003310 F-9999-FINAL. 
+003312     EXIT. 
+003314*                            
